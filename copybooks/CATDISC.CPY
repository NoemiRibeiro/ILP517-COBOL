@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CATDISC
+      * Record layout for the ADS course-catalog file, keyed by
+      * CAT-CODIGO. Shared by EXERCICIO07 and any report that needs
+      * to cross-reference a discipline code to its catalog entry.
+      ******************************************************************
+       01 CATALOGO-REC.
+           03 CAT-CODIGO           PIC X(05).
+           03 CAT-NOME             PIC X(035).
+           03 CAT-CREDITOS         PIC 9(02).
+           03 CAT-INSTRUTOR        PIC X(030).
