@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: ALUNMSTR
+      * Indexed student master record, keyed by MST-STUDENT-ID. Holds
+      * each student's accumulated grade count and grade total across
+      * every run of PROGR06, so a semester GPA is built from real,
+      * persisted records instead of starting from a blank slate every
+      * time the program runs.
+      ******************************************************************
+       01 ALUNO-MESTRE-REC.
+           03 MST-STUDENT-ID       PIC X(10).
+           03 MST-NOME             PIC X(30).
+           03 MST-QTD-NOTAS        PIC 9(04).
+           03 MST-SOMA-NOTAS       PIC 9(06).
