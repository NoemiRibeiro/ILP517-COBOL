@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: LOTEREC
+      * Record layout for the LOTENOTAS batch input file used by
+      * PROGR06's file-driven entry mode (a whole class roster loaded
+      * in one run instead of one ACCEPT at a time).
+      ******************************************************************
+       01 LOTE-REC.
+           03 LOTE-STUDENT-ID      PIC X(10).
+           03 LOTE-NOME            PIC X(30).
+           03 LOTE-MATERIA         PIC X(35).
+           03 LOTE-NOTA            PIC 9(02).
