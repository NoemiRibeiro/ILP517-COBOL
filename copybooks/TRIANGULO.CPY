@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: TRIANGULO
+      * Shared core record for the three side measurements common to
+      * every triangle program in this suite (EXERCICIO11, EXERCICIO12,
+      * EXERCICIO13). Perimeter, area, trig ratios and other derived or
+      * program-specific fields are declared separately in each program,
+      * since what each one calculates from these sides differs.
+      ******************************************************************
+       01 TRIANGULO.
+           03 LADO-01          PIC 9(2).
+           03 LADO-02          PIC 9(2).
+           03 LADO-03          PIC 9(2).
