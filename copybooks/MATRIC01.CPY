@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: MATRIC01
+      * Record layout for the MATRICULAS enrollment/grade file written
+      * by PROGR06. One record per student/discipline grade entry.
+      ******************************************************************
+       01 MATRICULA-REC.
+           03 MAT-STUDENT-ID       PIC X(10).
+           03 MAT-NOME             PIC X(30).
+           03 MAT-MATERIA          PIC X(35).
+           03 MAT-NOTA             PIC 9(02).
+           03 MAT-SITUACAO         PIC X(20).
+           03 MAT-OPERADOR         PIC X(08).
+           03 MAT-DATA-LANCAMENTO  PIC 9(08).
