@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: NOEMI RIBEIRO
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLICNOT.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 09/08/2026.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026  New subprogram. Pulls the name/discipline/grade
+      *             entry and pass/recovery/fail validation that used to
+      *             be re-implemented separately in PROGR05
+      *             (exercicio05.cbl, exercicio06b.cbl) and PROGR04
+      *             (exercicio06a.cbl) into one routine all three call,
+      *             so a validation fix only has to be made here. Also
+      *             fixes PROGR04's nested-IF version, which misspelled
+      *             the failing result as 'REPOVADO'.
+      * 09/08/2026  Out-of-range grades are no longer recorded as
+      *             'NOTA INVALIDA' - the grade is now re-prompted
+      *             until a value from 0 to 10 is entered, the same
+      *             way PROGR06's ACEITA-NOTA already does.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-NOTA-OK     PIC X VALUE 'N'.
+           88 NOTA-VALIDA VALUE 'S'.
+       LINKAGE SECTION.
+       01 WRK-NOME     PIC X(30).
+       01 WRK-MATERIA  PIC X(15).
+       01 WRK-NOTA     PIC 9(02).
+       01 WRK-SITUACAO PIC X(20).
+      ******************************************************************
+       PROCEDURE DIVISION USING WRK-NOME, WRK-MATERIA, WRK-NOTA,
+               WRK-SITUACAO.
+       SOLICITA-INFORMACOES.
+           MOVE SPACES TO WRK-NOME, WRK-MATERIA, WRK-SITUACAO
+           INITIALIZE WRK-NOTA
+
+           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
+           ACCEPT WRK-NOME
+
+           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
+           ACCEPT WRK-MATERIA
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM ACEITA-NOTA UNTIL NOTA-VALIDA
+
+           EVALUATE WRK-NOTA
+               WHEN 0 THRU 4
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
+               WHEN 5 THRU 6
+                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+               WHEN 7 THRU 10
+                   MOVE 'APROVADO' TO WRK-SITUACAO
+           END-EVALUATE.
+       GOBACK.
+
+       ACEITA-NOTA.
+           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
+           ACCEPT WRK-NOTA
+           IF WRK-NOTA >= 0 AND WRK-NOTA <= 10
+               MOVE 'S' TO WRK-NOTA-OK
+           ELSE
+               DISPLAY 'NOTA INVALIDA. INFORME UM VALOR DE 0 A 10.'
+           END-IF.
+       END PROGRAM SOLICNOT.
