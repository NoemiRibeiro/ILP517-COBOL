@@ -1,46 +1,110 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERCICIO07.
-      *AUTHOR. NOEMI RIBEIRO.
-      *DATE-WRITTEN. 10/05/2025.
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-      ******************************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 DISCIPLINAS-ADS.
-           03 NOME-DISCIPLINA  PIC X(035) OCCURS 6 TIMES.
-
-       01 CONTADOR PIC 9(2) VALUE 1.
-
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-
-       INICIO.
-           MOVE "Estatistica" TO NOME-DISCIPLINA(1)
-           MOVE "Matematica Discreta" TO NOME-DISCIPLINA(2)
-           MOVE "Programacao Linear" TO NOME-DISCIPLINA(3)
-           MOVE "Calculo" TO NOME-DISCIPLINA(4)
-           MOVE "Algoritmos e Logica de Programacao" TO
-           NOME-DISCIPLINA(5)
-           MOVE "Estrutura de Dados" TO NOME-DISCIPLINA(6)
-
-           DISPLAY "Lista de disciplinas do curso de ADS:"
-
-           PERFORM EXIBIR-DISCIPLINAS
-           STOP RUN.
-
-       EXIBIR-DISCIPLINAS.
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
-               DISPLAY NOME-DISCIPLINA(CONTADOR)
-           END-PERFORM.
-
-            STOP RUN.
-       END PROGRAM EXERCICIO07.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO07.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 10/05/2025.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026  Disciplines are now loaded from the CATDISC course
+      *             catalog file instead of being hardcoded, so the
+      *             list can be kept current without recompiling.
+      * 09/08/2026  Catalog widened with credit hours and instructor;
+      *             EXIBIR-DISCIPLINAS now prints a schedule, not just
+      *             a name list.
+      * 09/08/2026  Catalog is now read from CATMSTR, an indexed master
+      *             keyed by CAT-CODIGO (built from the CATDISC extract
+      *             by the CATALOAD utility), instead of the flat
+      *             CATDISC extract directly.
+      * 09/08/2026  CARREGA-CATALOGO now checks WRK-STATUS-CATALOGO
+      *             after the OPEN and aborts with a clear message if
+      *             CATMSTR has not been built yet, instead of reading
+      *             from an unopened file.
+      * 09/08/2026  LE-DISCIPLINA now guards QTD-DISCIPLINAS against
+      *             the 50-entry DISCIPLINA-TAB limit before growing it,
+      *             instead of indexing past the table on a 51st record.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOGO-DISCIPLINAS ASSIGN TO "CATMSTR"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CAT-CODIGO
+               FILE STATUS IS WRK-STATUS-CATALOGO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOGO-DISCIPLINAS.
+           COPY CATDISC.
+
+       WORKING-STORAGE SECTION.
+
+       01 DISCIPLINAS-ADS.
+           03 DISCIPLINA-TAB OCCURS 50 TIMES.
+               05 NOME-DISCIPLINA      PIC X(035).
+               05 CREDITOS-DISCIPLINA  PIC 9(02).
+               05 INSTRUTOR-DISCIPLINA PIC X(030).
+
+       01 CONTADOR         PIC 9(2) VALUE 1.
+       01 QTD-DISCIPLINAS  PIC 9(2) VALUE 0.
+       01 FIM-CATALOGO     PIC X(1) VALUE "N".
+           88 NAO-HA-MAIS-DISCIPLINAS VALUE "S".
+       01 WRK-STATUS-CATALOGO PIC X(02).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+       INICIO.
+           DISPLAY "Lista de disciplinas do curso de ADS:"
+
+           PERFORM CARREGA-CATALOGO
+           PERFORM EXIBIR-DISCIPLINAS
+           GOBACK.
+
+       CARREGA-CATALOGO.
+           OPEN INPUT CATALOGO-DISCIPLINAS
+           IF WRK-STATUS-CATALOGO NOT = "00"
+               DISPLAY "ERRO AO ABRIR O CATALOGO DE DISCIPLINAS "
+                   "(CATMSTR). STATUS: " WRK-STATUS-CATALOGO
+               DISPLAY "EXECUTE O CATALOAD PARA CONSTRUIR O CATALOGO."
+               GOBACK
+           END-IF
+           PERFORM LE-DISCIPLINA UNTIL NAO-HA-MAIS-DISCIPLINAS
+           CLOSE CATALOGO-DISCIPLINAS.
+
+       LE-DISCIPLINA.
+           READ CATALOGO-DISCIPLINAS
+               AT END
+                   SET NAO-HA-MAIS-DISCIPLINAS TO TRUE
+               NOT AT END
+                   IF QTD-DISCIPLINAS < 50
+                       ADD 1 TO QTD-DISCIPLINAS
+                       MOVE CAT-NOME TO NOME-DISCIPLINA(QTD-DISCIPLINAS)
+                       MOVE CAT-CREDITOS TO
+                           CREDITOS-DISCIPLINA(QTD-DISCIPLINAS)
+                       MOVE CAT-INSTRUTOR TO
+                           INSTRUTOR-DISCIPLINA(QTD-DISCIPLINAS)
+                   ELSE
+                       DISPLAY "CATALOGO EXCEDE 50 DISCIPLINAS. "
+                           "DEMAIS REGISTROS IGNORADOS."
+                   END-IF
+           END-READ.
+
+       EXIBIR-DISCIPLINAS.
+           DISPLAY "DISCIPLINA                         CH  INSTRUTOR"
+           DISPLAY "-----------------------------------------------"
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-DISCIPLINAS
+               DISPLAY NOME-DISCIPLINA(CONTADOR) " "
+                   CREDITOS-DISCIPLINA(CONTADOR) "  "
+                   INSTRUTOR-DISCIPLINA(CONTADOR)
+           END-PERFORM.
+
+            GOBACK.
+       END PROGRAM EXERCICIO07.
