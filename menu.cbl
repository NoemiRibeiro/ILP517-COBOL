@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: NOEMI RIBEIRO
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 09/08/2026.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026  New program. Single front-end menu tying together
+      *             the course catalog (EXERCICIO07) and the geometry
+      *             calculators (EXERCICIO11, EXERCICIO12, EXERCICIO13)
+      *             so the shop has one entry point instead of four
+      *             separate program names. Each option CALLs straight
+      *             into the existing program; control returns here
+      *             afterward since those programs now GOBACK instead
+      *             of STOP RUN.
+      * 09/08/2026  Each CALL is now followed by a CANCEL of the same
+      *             program, so its WORKING-STORAGE (catalog-loaded
+      *             flags, batch end-of-file switches, classification
+      *             counters) starts clean the next time the operator
+      *             picks that option, instead of carrying over stale
+      *             values from the previous visit.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 RECEBE-OPCAO        PIC X(1).
+
+       01 CONT-TENTATIVAS-MENU PIC 9(1) VALUE 0.
+       01 MAX-TENTATIVAS-MENU  PIC 9(1) VALUE 3.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       INICIO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "ADS - MENU PRINCIPAL"
+           DISPLAY "-----------------------------------------------"
+           PERFORM EXIBE-MENU
+       GOBACK.
+
+       EXIBE-MENU.
+           DISPLAY "Escolha uma opcao."
+           DISPLAY "  1 - Catalogo de disciplinas"
+           DISPLAY "  2 - Calculos trigonometricos"
+           DISPLAY "  3 - Area de triangulo/circulo"
+           DISPLAY "  4 - Classificador de triangulos"
+           DISPLAY "  0 - Sair"
+           ACCEPT RECEBE-OPCAO
+           EVALUATE RECEBE-OPCAO
+               WHEN "1"
+                   MOVE 0 TO CONT-TENTATIVAS-MENU
+                   CALL "EXERCICIO07"
+                   CANCEL "EXERCICIO07"
+                   PERFORM EXIBE-MENU
+               WHEN "2"
+                   MOVE 0 TO CONT-TENTATIVAS-MENU
+                   CALL "EXERCICIO11"
+                   CANCEL "EXERCICIO11"
+                   PERFORM EXIBE-MENU
+               WHEN "3"
+                   MOVE 0 TO CONT-TENTATIVAS-MENU
+                   CALL "EXERCICIO12"
+                   CANCEL "EXERCICIO12"
+                   PERFORM EXIBE-MENU
+               WHEN "4"
+                   MOVE 0 TO CONT-TENTATIVAS-MENU
+                   CALL "EXERCICIO13"
+                   CANCEL "EXERCICIO13"
+                   PERFORM EXIBE-MENU
+               WHEN "0"
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Programa encerrado."
+                   DISPLAY "-------------------------------------------"
+               WHEN OTHER
+                   ADD 1 TO CONT-TENTATIVAS-MENU
+                   IF CONT-TENTATIVAS-MENU >= MAX-TENTATIVAS-MENU
+                       DISPLAY "Numero maximo de tentativas excedido."
+                       DISPLAY "Programa abortado."
+                   ELSE
+                       DISPLAY "Opcao invalida."
+                       PERFORM EXIBE-MENU
+                   END-IF
+           END-EVALUATE.
+       END PROGRAM MENU.
