@@ -1,206 +1,575 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      ******************************************************************
-       PROGRAM-ID. EXERCICIO11.
-      *AUTHOR. NOEMI RIBEIRO.
-      *DATE-WRITTEN. 22/05/2025.
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-      ******************************************************************
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       DATA DIVISION.
-      ******************************************************************
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 CONTINUA         PIC X(1) VALUE "S".
-       01 RECEBE-ESCOLHA   PIC X(1).
-       01 ESCOLHA          PIC X(1).
-
-       01 TRIANGULO.
-           03 LADO-01          PIC 9(2).
-           03 LADO-02          PIC 9(2).
-           03 LADO-03          PIC 9(2).
-           03 SOMA-LADOS-01-02 PIC 9(2).
-           03 SOMA-LADOS-01-03 PIC 9(2).
-           03 SOMA-LADOS-02-03 PIC 9(2).
-
-       01 TRIGONOMETRIA.
-           03 HIPOTENUSA               PIC 9(2).
-           03 CATETO-ADJACENTE         PIC 9(2).
-           03 CATETO-OPOSTO            PIC 9(2).
-           03 QUADRADO-HIPOTENUSA      PIC 9(2)V9(2).
-           03 QUADRADO-CATETO-ADJ      PIC 9(2)V9(2).
-           03 QUADRADO-CATETO-OPO      PIC 9(2)V9(2).
-           03 SOMA-QUAD-CATETOS        PIC 9(2)V9(2).
-           03 SENO                     PIC 9(2)V9(2).
-           03 COSENO                   PIC 9(2)V9(2).
-           03 TANGENTE                 PIC 9(2)V9(2).
-
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-       SOLICITA-NUMEROS.
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "Informe as medidas dos lados do triangulo."
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "Primeiro lado: "
-           ACCEPT LADO-01
-           DISPLAY "Segundo lado: "
-           ACCEPT LADO-02
-           DISPLAY "Terceiro lado: "
-           ACCEPT LADO-03
-           MOVE FUNCTION SUM(LADO-01 LADO-02) TO SOMA-LADOS-01-02
-           MOVE FUNCTION SUM(LADO-01 LADO-03) TO SOMA-LADOS-01-03
-           MOVE FUNCTION SUM(LADO-02 LADO-03) TO SOMA-LADOS-02-03
-           PERFORM VALIDA-TRIANGULO.
-       STOP RUN.
-
-       VALIDA-TRIANGULO.
-           IF SOMA-LADOS-01-02 IS GREATER THAN LADO-03 OR
-               SOMA-LADOS-01-03 IS GREATER THAN LADO-02 OR
-               SOMA-LADOS-02-03 IS GREATER THAN LADO-01
-                   PERFORM VALIDA-TRIANGULO-RETANGULO
-           ELSE
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Triangulo invalido. Digite novos valores."
-               DISPLAY " "
-               DISPLAY "-----------------------------------------------"
-               DISPLAY " "
-               PERFORM SOLICITA-NUMEROS
-           END-IF.
-       STOP RUN.
-
-       VALIDA-TRIANGULO-RETANGULO.
-           IF LADO-01 IS EQUAL TO LADO-02 OR LADO-01 IS EQUAL TO LADO-03
-               OR LADO-02 IS EQUAL TO LADO-03
-               PERFORM TRIANGULO-NAO-RETANGULO
-           ELSE
-               IF LADO-01 IS GREATER THAN LADO-02
-                   AND LADO-01 IS GREATER THAN LADO-03
-                   MOVE LADO-01 TO HIPOTENUSA
-                   IF LADO-03 IS GREATER THAN LADO-02
-                       MOVE LADO-03 TO CATETO-ADJACENTE
-                       MOVE LADO-02 TO CATETO-OPOSTO
-                   ELSE
-                       MOVE LADO-02 TO CATETO-ADJACENTE
-                       MOVE LADO-03 TO CATETO-OPOSTO
-                   END-IF
-               ELSE
-                   IF LADO-02 IS GREATER THAN LADO-01
-                       AND LADO-02 IS GREATER THAN LADO-03
-                       MOVE LADO-02 TO HIPOTENUSA
-                       IF LADO-01 IS GREATER THAN LADO-03
-                           MOVE LADO-01 TO CATETO-ADJACENTE
-                           MOVE LADO-03 TO CATETO-OPOSTO
-                       ELSE
-                           MOVE LADO-03 TO CATETO-ADJACENTE
-                           MOVE LADO-01 TO CATETO-OPOSTO
-                       END-IF
-                   ELSE
-                       MOVE LADO-03 TO HIPOTENUSA
-                       IF LADO-01 IS GREATER THAN LADO-02
-                           MOVE LADO-01 TO CATETO-ADJACENTE
-                           MOVE LADO-02 TO CATETO-OPOSTO
-                       ELSE
-                           MOVE LADO-02 TO CATETO-ADJACENTE
-                           MOVE LADO-01 TO CATETO-OPOSTO
-                       END-IF
-                   END-IF
-               END-IF
-               MULTIPLY HIPOTENUSA BY HIPOTENUSA
-               GIVING QUADRADO-HIPOTENUSA
-               MULTIPLY CATETO-ADJACENTE BY CATETO-ADJACENTE
-               GIVING QUADRADO-CATETO-ADJ
-               MULTIPLY CATETO-OPOSTO BY CATETO-OPOSTO
-               GIVING QUADRADO-CATETO-OPO
-               ADD QUADRADO-CATETO-ADJ QUADRADO-CATETO-OPO
-               GIVING SOMA-QUAD-CATETOS
-               IF SOMA-QUAD-CATETOS EQUALS QUADRADO-HIPOTENUSA
-                   PERFORM ESCOLHA-OPERACAO
-               ELSE
-                   PERFORM TRIANGULO-NAO-RETANGULO
-               END-IF
-           END-IF
-       STOP RUN.
-
-       ESCOLHA-OPERACAO.
-           DISPLAY "Escolha o calculo a ser executado."
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "      S - seno  C - coseno  T - tangente"
-           DISPLAY "-----------------------------------------------"
-           ACCEPT RECEBE-ESCOLHA
-           MOVE FUNCTION UPPER-CASE(RECEBE-ESCOLHA) TO ESCOLHA
-           EVALUATE
-               ESCOLHA
-               WHEN "S"
-                   PERFORM CALCULA-SENO
-               WHEN "C"
-                   PERFORM CALCULA-COSENO
-               WHEN "T"
-                   PERFORM CALCULA-TANGENTE
-               WHEN OTHER
-                   DISPLAY "Opcao invalida. "
-                   PERFORM ESCOLHA-OPERACAO
-           END-EVALUATE
-       STOP RUN.
-
-       TRIANGULO-NAO-RETANGULO.
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "O triangulo nao e retangulo."
-           DISPLAY "Nao e possivel calcular."
-           DISPLAY "-----------------------------------------------"
-           DISPLAY " "
-           PERFORM SOLICITA-NUMEROS
-       STOP RUN.
-
-       CALCULA-SENO.
-           DIVIDE CATETO-OPOSTO BY HIPOTENUSA GIVING SENO
-           DISPLAY "O seno e :" SENO
-           PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-
-       CALCULA-COSENO.
-           DIVIDE CATETO-ADJACENTE BY HIPOTENUSA GIVING COSENO
-           DISPLAY "O coseno e: " COSENO
-           PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-
-       CALCULA-TANGENTE.
-           DIVIDE CATETO-OPOSTO BY CATETO-ADJACENTE GIVING TANGENTE
-           DISPLAY "A tangente e: " TANGENTE
-           PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-
-       PERGUNTA-ENCERRAR.
-           DISPLAY "Deseja digitar novos dados? (S/N)"
-           ACCEPT CONTINUA
-           EVALUATE
-           CONTINUA
-           WHEN "S"
-               PERFORM SOLICITA-NUMEROS
-           WHEN "s"
-               PERFORM SOLICITA-NUMEROS
-           WHEN "N"
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Programa encerrado."
-               DISPLAY "-----------------------------------------------"
-           WHEN "n"
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Programa encerrado."
-               DISPLAY "-----------------------------------------------"
-           WHEN OTHER
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Opcao invalida!"
-               DISPLAY "-----------------------------------------------"
-               PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-       END PROGRAM EXERCICIO11.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. EXERCICIO11.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 22/05/2025.
+      *MODIFIED. 09/08/2026. ADD ANGLE-BASED ENTRY, WIDER TRIG
+      *          PRECISION, BATCH FILE MODE, NAMED-SIDE ERROR
+      *          MESSAGES AND LAW OF COSINES FOR NON-RIGHT TRIANGLES.
+      *MODIFIED. 09/08/2026. ADD CHECKPOINT/RESTART LOGIC TO THE BATCH
+      *          MODE SO A JOB THAT DIES PARTWAY THROUGH THE INPUT
+      *          FILE CAN RESUME WITHOUT REPROCESSING RECORDS ALREADY
+      *          WRITTEN TO THE OUTPUT FILE.
+      *MODIFIED. 09/08/2026. REPLACE THE HARDCODED COMMA DECIMAL-POINT
+      *          CONVENTION WITH A RUNTIME PROMPT, SO THE ANGLE-BASED
+      *          ENTRY CAN ACCEPT EITHER COMMA- OR PERIOD-DECIMAL INPUT
+      *          INSTEAD OF ASSUMING BRAZILIAN-LOCALE FORMATTING.
+      *MODIFIED. 09/08/2026. PROCESSA-LOTE NOW CHECKS
+      *          WRK-STATUS-LOTE-ENT AFTER OPENING TRILOTEENT: A
+      *          MISSING FILE IS REPORTED AS NOTHING TO PROCESS, ANY
+      *          OTHER OPEN FAILURE ABORTS WITH A MESSAGE, INSTEAD OF
+      *          READING FROM AN UNOPENED FILE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE-ENTRADA ASSIGN TO "TRILOTEENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOTE-ENT.
+           SELECT ARQ-LOTE-SAIDA ASSIGN TO "TRILOTESAI"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "TRI11CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  ARQ-LOTE-ENTRADA.
+       01  LOTE-ENT-REC.
+           03 LOTE-LADO-01         PIC 9(2).
+           03 LOTE-LADO-02         PIC 9(2).
+           03 LOTE-LADO-03         PIC 9(2).
+
+       FD  ARQ-LOTE-SAIDA.
+       01  LOTE-SAI-REC            PIC X(100).
+
+       FD  ARQ-CHECKPOINT.
+       01  CKPT-REC.
+           03 CKPT-QTD-PROCESSADA  PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-STATUS-LOTE-ENT PIC X(2).
+       01 WRK-STATUS-CKPT     PIC X(2).
+       01 WRK-FIM-LOTE-TRI    PIC X(1) VALUE "N".
+           88 NAO-HA-MAIS-LOTE-TRI VALUE "S".
+
+       01 WRK-CONT-REGS-LOTE  PIC 9(6) VALUE 0.
+       01 WRK-CONT-CKPT       PIC 9(6) VALUE 0.
+       01 CKPT-INTERVALO      PIC 9(3) VALUE 50.
+
+       01 CONTINUA         PIC X(1) VALUE "S".
+       01 RECEBE-ESCOLHA   PIC X(1).
+       01 ESCOLHA          PIC X(1).
+       01 RECEBE-MODO      PIC X(1).
+
+       01 CONT-TENTATIVAS-ENC PIC 9(1) VALUE 0.
+       01 MAX-TENTATIVAS-ENC  PIC 9(1) VALUE 3.
+       01 CONT-TENT-MODO      PIC 9(1) VALUE 0.
+       01 CONT-TENT-ENTRADA   PIC 9(1) VALUE 0.
+
+           COPY TRIANGULO.
+
+       01 SOMAS-LADOS-TRIANGULO.
+           03 SOMA-LADOS-01-02 PIC 9(2).
+           03 SOMA-LADOS-01-03 PIC 9(2).
+           03 SOMA-LADOS-02-03 PIC 9(2).
+
+       01 TRIGONOMETRIA.
+           03 HIPOTENUSA               PIC 9(2).
+           03 CATETO-ADJACENTE         PIC 9(2).
+           03 CATETO-OPOSTO            PIC 9(2).
+           03 QUADRADO-HIPOTENUSA      PIC 9(4)V9(2).
+           03 QUADRADO-CATETO-ADJ      PIC 9(4)V9(2).
+           03 QUADRADO-CATETO-OPO      PIC 9(4)V9(2).
+           03 SOMA-QUAD-CATETOS        PIC 9(4)V9(2).
+           03 SENO                     PIC 9(2)V9(4).
+           03 COSENO                   PIC 9(2)V9(4).
+           03 TANGENTE                 PIC 9(2)V9(4).
+
+       01 ENTRADA-LADO-ANGULO.
+           03 LADO-CONHECIDO    PIC 9(2).
+           03 ANGULO-OPOSTO     PIC 9(3)V9(2).
+           03 ANGULO-CONHECIDO  PIC 9(3)V9(2).
+           03 ANGULO-TERCEIRO   PIC S9(3)V9(2).
+           03 RAZAO-LEI-SENOS   PIC 9(4)V9(4).
+           03 LADO-CALCULADO-B  PIC 9(4)V9(4).
+           03 LADO-CALCULADO-C  PIC 9(4)V9(4).
+
+       01 ANGULOS-LEI-COSSENOS.
+           03 COS-ANGULO-A      PIC S9(1)V9(4).
+           03 COS-ANGULO-B      PIC S9(1)V9(4).
+           03 COS-ANGULO-C      PIC S9(1)V9(4).
+           03 ANGULO-A          PIC 9(3)V9(2).
+           03 ANGULO-B          PIC 9(3)V9(2).
+           03 ANGULO-C          PIC 9(3)V9(2).
+
+       01 WRK-CONVENCAO-DECIMAL    PIC X(1).
+           88 CONVENCAO-VIRGULA VALUE "V" "v".
+           88 CONVENCAO-PONTO   VALUE "P" "p".
+       01 WRK-BUFFER-DECIMAL       PIC X(8).
+       01 WRK-VALOR-DECIMAL        PIC 9(4)V9(4).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       INICIO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "EXERCICIO11 - CALCULOS TRIGONOMETRICOS"
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Escolha o modo de entrada."
+           DISPLAY "  1 - Interativo (via terminal)"
+           DISPLAY "  2 - Lote (arquivo de entrada/saida)"
+           ACCEPT RECEBE-MODO
+           EVALUATE RECEBE-MODO
+               WHEN "1"
+                   MOVE 0 TO CONT-TENT-MODO
+                   PERFORM SELECIONA-ENTRADA
+               WHEN "2"
+                   MOVE 0 TO CONT-TENT-MODO
+                   PERFORM PROCESSA-LOTE
+               WHEN OTHER
+                   ADD 1 TO CONT-TENT-MODO
+                   IF CONT-TENT-MODO >= MAX-TENTATIVAS-ENC
+                       DISPLAY "Numero maximo de tentativas excedido."
+                       DISPLAY "Programa abortado."
+                   ELSE
+                       DISPLAY "Opcao invalida."
+                       PERFORM INICIO
+                   END-IF
+           END-EVALUATE
+       GOBACK.
+
+       SELECIONA-ENTRADA.
+           DISPLAY "Como deseja informar o triangulo?"
+           DISPLAY "  L - Tres lados"
+           DISPLAY "  A - Um lado e um angulo (Lei dos Senos)"
+           ACCEPT RECEBE-ESCOLHA
+           MOVE FUNCTION UPPER-CASE(RECEBE-ESCOLHA) TO ESCOLHA
+           EVALUATE ESCOLHA
+               WHEN "L"
+                   MOVE 0 TO CONT-TENT-ENTRADA
+                   PERFORM SOLICITA-NUMEROS
+               WHEN "A"
+                   MOVE 0 TO CONT-TENT-ENTRADA
+                   PERFORM SOLICITA-LADO-ANGULO
+               WHEN OTHER
+                   ADD 1 TO CONT-TENT-ENTRADA
+                   IF CONT-TENT-ENTRADA >= MAX-TENTATIVAS-ENC
+                       DISPLAY "Numero maximo de tentativas excedido."
+                       DISPLAY "Programa abortado."
+                   ELSE
+                       DISPLAY "Opcao invalida."
+                       PERFORM SELECIONA-ENTRADA
+                   END-IF
+           END-EVALUATE
+       GOBACK.
+
+       SOLICITA-NUMEROS.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Informe as medidas dos lados do triangulo."
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Primeiro lado: "
+           ACCEPT LADO-01
+           DISPLAY "Segundo lado: "
+           ACCEPT LADO-02
+           DISPLAY "Terceiro lado: "
+           ACCEPT LADO-03
+           MOVE FUNCTION SUM(LADO-01 LADO-02) TO SOMA-LADOS-01-02
+           MOVE FUNCTION SUM(LADO-01 LADO-03) TO SOMA-LADOS-01-03
+           MOVE FUNCTION SUM(LADO-02 LADO-03) TO SOMA-LADOS-02-03
+           PERFORM VALIDA-TRIANGULO.
+       GOBACK.
+
+       VALIDA-TRIANGULO.
+           IF SOMA-LADOS-01-02 IS GREATER THAN LADO-03 OR
+               SOMA-LADOS-01-03 IS GREATER THAN LADO-02 OR
+               SOMA-LADOS-02-03 IS GREATER THAN LADO-01
+                   PERFORM VALIDA-TRIANGULO-RETANGULO
+           ELSE
+               PERFORM EXIBE-ERRO-TRIANGULO
+               PERFORM SOLICITA-NUMEROS
+           END-IF.
+       GOBACK.
+
+       EXIBE-ERRO-TRIANGULO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Triangulo invalido. Digite novos valores."
+           IF SOMA-LADOS-01-02 IS NOT GREATER THAN LADO-03
+               DISPLAY "Lado 1 (" LADO-01 ") + Lado 2 (" LADO-02
+                   ") nao supera o Lado 3 (" LADO-03 ")."
+           END-IF
+           IF SOMA-LADOS-01-03 IS NOT GREATER THAN LADO-02
+               DISPLAY "Lado 1 (" LADO-01 ") + Lado 3 (" LADO-03
+                   ") nao supera o Lado 2 (" LADO-02 ")."
+           END-IF
+           IF SOMA-LADOS-02-03 IS NOT GREATER THAN LADO-01
+               DISPLAY "Lado 2 (" LADO-02 ") + Lado 3 (" LADO-03
+                   ") nao supera o Lado 1 (" LADO-01 ")."
+           END-IF
+           DISPLAY "-----------------------------------------------".
+
+       VALIDA-TRIANGULO-RETANGULO.
+           IF LADO-01 IS EQUAL TO LADO-02 OR LADO-01 IS EQUAL TO LADO-03
+               OR LADO-02 IS EQUAL TO LADO-03
+               PERFORM TRIANGULO-NAO-RETANGULO
+           ELSE
+               PERFORM DETERMINA-HIPOTENUSA
+               MULTIPLY HIPOTENUSA BY HIPOTENUSA
+               GIVING QUADRADO-HIPOTENUSA
+               MULTIPLY CATETO-ADJACENTE BY CATETO-ADJACENTE
+               GIVING QUADRADO-CATETO-ADJ
+               MULTIPLY CATETO-OPOSTO BY CATETO-OPOSTO
+               GIVING QUADRADO-CATETO-OPO
+               ADD QUADRADO-CATETO-ADJ QUADRADO-CATETO-OPO
+               GIVING SOMA-QUAD-CATETOS
+               IF SOMA-QUAD-CATETOS IS EQUAL TO QUADRADO-HIPOTENUSA
+                   PERFORM ESCOLHA-OPERACAO
+               ELSE
+                   PERFORM TRIANGULO-NAO-RETANGULO
+               END-IF
+           END-IF
+       GOBACK.
+
+       DETERMINA-HIPOTENUSA.
+           IF LADO-01 IS GREATER THAN LADO-02
+               AND LADO-01 IS GREATER THAN LADO-03
+               MOVE LADO-01 TO HIPOTENUSA
+               IF LADO-03 IS GREATER THAN LADO-02
+                   MOVE LADO-03 TO CATETO-ADJACENTE
+                   MOVE LADO-02 TO CATETO-OPOSTO
+               ELSE
+                   MOVE LADO-02 TO CATETO-ADJACENTE
+                   MOVE LADO-03 TO CATETO-OPOSTO
+               END-IF
+           ELSE
+               IF LADO-02 IS GREATER THAN LADO-01
+                   AND LADO-02 IS GREATER THAN LADO-03
+                   MOVE LADO-02 TO HIPOTENUSA
+                   IF LADO-01 IS GREATER THAN LADO-03
+                       MOVE LADO-01 TO CATETO-ADJACENTE
+                       MOVE LADO-03 TO CATETO-OPOSTO
+                   ELSE
+                       MOVE LADO-03 TO CATETO-ADJACENTE
+                       MOVE LADO-01 TO CATETO-OPOSTO
+                   END-IF
+               ELSE
+                   MOVE LADO-03 TO HIPOTENUSA
+                   IF LADO-01 IS GREATER THAN LADO-02
+                       MOVE LADO-01 TO CATETO-ADJACENTE
+                       MOVE LADO-02 TO CATETO-OPOSTO
+                   ELSE
+                       MOVE LADO-02 TO CATETO-ADJACENTE
+                       MOVE LADO-01 TO CATETO-OPOSTO
+                   END-IF
+               END-IF
+           END-IF.
+
+       ESCOLHA-OPERACAO.
+           DISPLAY "Escolha o calculo a ser executado."
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "      S - seno  C - coseno  T - tangente"
+           DISPLAY "-----------------------------------------------"
+           ACCEPT RECEBE-ESCOLHA
+           MOVE FUNCTION UPPER-CASE(RECEBE-ESCOLHA) TO ESCOLHA
+           EVALUATE
+               ESCOLHA
+               WHEN "S"
+                   PERFORM CALCULA-SENO
+               WHEN "C"
+                   PERFORM CALCULA-COSENO
+               WHEN "T"
+                   PERFORM CALCULA-TANGENTE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida. "
+                   PERFORM ESCOLHA-OPERACAO
+           END-EVALUATE
+       GOBACK.
+
+       TRIANGULO-NAO-RETANGULO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "O triangulo nao e retangulo."
+           DISPLAY "Calculando os angulos pela Lei dos Cossenos."
+           DISPLAY "-----------------------------------------------"
+           PERFORM CALCULA-LEI-COSSENOS
+       GOBACK.
+
+       CALCULA-LEI-COSSENOS.
+           COMPUTE COS-ANGULO-A =
+               (LADO-02 * LADO-02 + LADO-03 * LADO-03
+                   - LADO-01 * LADO-01) / (2 * LADO-02 * LADO-03)
+           COMPUTE COS-ANGULO-B =
+               (LADO-01 * LADO-01 + LADO-03 * LADO-03
+                   - LADO-02 * LADO-02) / (2 * LADO-01 * LADO-03)
+           COMPUTE COS-ANGULO-C =
+               (LADO-01 * LADO-01 + LADO-02 * LADO-02
+                   - LADO-03 * LADO-03) / (2 * LADO-01 * LADO-02)
+           COMPUTE ANGULO-A =
+               FUNCTION ACOS(COS-ANGULO-A) * 180 / FUNCTION PI
+           COMPUTE ANGULO-B =
+               FUNCTION ACOS(COS-ANGULO-B) * 180 / FUNCTION PI
+           COMPUTE ANGULO-C =
+               FUNCTION ACOS(COS-ANGULO-C) * 180 / FUNCTION PI
+           DISPLAY "Angulo oposto ao lado 1: " ANGULO-A " graus"
+           DISPLAY "Angulo oposto ao lado 2: " ANGULO-B " graus"
+           DISPLAY "Angulo oposto ao lado 3: " ANGULO-C " graus"
+           DISPLAY "-----------------------------------------------"
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       CALCULA-SENO.
+           DIVIDE CATETO-OPOSTO BY HIPOTENUSA GIVING SENO
+           DISPLAY "O seno e :" SENO
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       CALCULA-COSENO.
+           DIVIDE CATETO-ADJACENTE BY HIPOTENUSA GIVING COSENO
+           DISPLAY "O coseno e: " COSENO
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       CALCULA-TANGENTE.
+           DIVIDE CATETO-OPOSTO BY CATETO-ADJACENTE GIVING TANGENTE
+           DISPLAY "A tangente e: " TANGENTE
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       SOLICITA-LADO-ANGULO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Informe um lado e o angulo oposto a ele."
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Convencao decimal dos angulos?"
+           DISPLAY "  V - virgula (30,5)   P - ponto (30.5)"
+           ACCEPT WRK-CONVENCAO-DECIMAL
+           DISPLAY "Lado conhecido: "
+           ACCEPT LADO-CONHECIDO
+           DISPLAY "Angulo oposto a este lado (graus): "
+           ACCEPT WRK-BUFFER-DECIMAL
+           PERFORM CONVERTE-ENTRADA-DECIMAL
+           MOVE WRK-VALOR-DECIMAL TO ANGULO-OPOSTO
+           DISPLAY "Informe outro angulo do triangulo (graus): "
+           ACCEPT WRK-BUFFER-DECIMAL
+           PERFORM CONVERTE-ENTRADA-DECIMAL
+           MOVE WRK-VALOR-DECIMAL TO ANGULO-CONHECIDO
+           PERFORM VALIDA-ANGULOS.
+       GOBACK.
+
+       CONVERTE-ENTRADA-DECIMAL.
+           IF CONVENCAO-VIRGULA
+               INSPECT WRK-BUFFER-DECIMAL REPLACING ALL "," BY "."
+           END-IF
+           MOVE FUNCTION NUMVAL(WRK-BUFFER-DECIMAL)
+               TO WRK-VALOR-DECIMAL.
+
+       VALIDA-ANGULOS.
+           COMPUTE ANGULO-TERCEIRO =
+               180 - ANGULO-OPOSTO - ANGULO-CONHECIDO
+           IF ANGULO-OPOSTO IS GREATER THAN ZERO
+               AND ANGULO-CONHECIDO IS GREATER THAN ZERO
+               AND ANGULO-TERCEIRO IS GREATER THAN ZERO
+               PERFORM CALCULA-LEI-SENOS
+           ELSE
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Angulos informados nao formam um triangulo."
+               DISPLAY "-----------------------------------------------"
+               PERFORM SOLICITA-LADO-ANGULO
+           END-IF
+       GOBACK.
+
+       CALCULA-LEI-SENOS.
+           COMPUTE RAZAO-LEI-SENOS = LADO-CONHECIDO /
+               FUNCTION SIN(ANGULO-OPOSTO * FUNCTION PI / 180)
+           COMPUTE LADO-CALCULADO-B = RAZAO-LEI-SENOS *
+               FUNCTION SIN(ANGULO-CONHECIDO * FUNCTION PI / 180)
+           COMPUTE LADO-CALCULADO-C = RAZAO-LEI-SENOS *
+               FUNCTION SIN(ANGULO-TERCEIRO * FUNCTION PI / 180)
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Terceiro angulo calculado: " ANGULO-TERCEIRO
+           DISPLAY "Lado oposto ao angulo informado: " LADO-CALCULADO-B
+           DISPLAY "Lado oposto ao terceiro angulo: " LADO-CALCULADO-C
+           DISPLAY "-----------------------------------------------"
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       PROCESSA-LOTE.
+           PERFORM LE-CHECKPOINT
+           OPEN INPUT ARQ-LOTE-ENTRADA
+           IF WRK-STATUS-LOTE-ENT = "35"
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "TRILOTEENT NAO ENCONTRADO. NADA A PROCESSAR."
+               DISPLAY "-----------------------------------------------"
+           ELSE
+               IF WRK-STATUS-LOTE-ENT NOT = "00"
+                   DISPLAY "ERRO AO ABRIR TRILOTEENT. STATUS: "
+                       WRK-STATUS-LOTE-ENT
+               ELSE
+                   PERFORM EXECUTA-LOTE
+               END-IF
+               CLOSE ARQ-LOTE-ENTRADA
+           END-IF
+       GOBACK.
+
+       EXECUTA-LOTE.
+           IF WRK-CONT-CKPT > 0
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Checkpoint encontrado. Retomando apos "
+                   WRK-CONT-CKPT " registros ja processados."
+               DISPLAY "-----------------------------------------------"
+               PERFORM PULA-REGISTRO-PROCESSADO
+                   UNTIL WRK-CONT-REGS-LOTE >= WRK-CONT-CKPT
+                       OR NAO-HA-MAIS-LOTE-TRI
+               OPEN EXTEND ARQ-LOTE-SAIDA
+           ELSE
+               OPEN OUTPUT ARQ-LOTE-SAIDA
+           END-IF
+           PERFORM LE-LOTE-TRIANGULO UNTIL NAO-HA-MAIS-LOTE-TRI
+           CLOSE ARQ-LOTE-SAIDA
+           PERFORM APAGA-CHECKPOINT
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Processamento em lote concluido."
+           DISPLAY "-----------------------------------------------".
+
+       PULA-REGISTRO-PROCESSADO.
+           READ ARQ-LOTE-ENTRADA
+               AT END
+                   MOVE "S" TO WRK-FIM-LOTE-TRI
+               NOT AT END
+                   ADD 1 TO WRK-CONT-REGS-LOTE
+           END-READ.
+
+       LE-LOTE-TRIANGULO.
+           READ ARQ-LOTE-ENTRADA
+               AT END
+                   MOVE "S" TO WRK-FIM-LOTE-TRI
+               NOT AT END
+                   ADD 1 TO WRK-CONT-REGS-LOTE
+                   PERFORM CALCULA-LOTE-TRIANGULO
+                   IF FUNCTION MOD(WRK-CONT-REGS-LOTE, CKPT-INTERVALO)
+                           = 0
+                       PERFORM GRAVA-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       LE-CHECKPOINT.
+           MOVE 0 TO WRK-CONT-CKPT
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WRK-STATUS-CKPT = "00"
+               READ ARQ-CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-QTD-PROCESSADA TO WRK-CONT-CKPT
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE WRK-CONT-REGS-LOTE TO CKPT-QTD-PROCESSADA
+           WRITE CKPT-REC
+           CLOSE ARQ-CHECKPOINT.
+
+       APAGA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE 0 TO CKPT-QTD-PROCESSADA
+           WRITE CKPT-REC
+           CLOSE ARQ-CHECKPOINT.
+
+       CALCULA-LOTE-TRIANGULO.
+           MOVE LOTE-LADO-01 TO LADO-01
+           MOVE LOTE-LADO-02 TO LADO-02
+           MOVE LOTE-LADO-03 TO LADO-03
+           MOVE FUNCTION SUM(LADO-01 LADO-02) TO SOMA-LADOS-01-02
+           MOVE FUNCTION SUM(LADO-01 LADO-03) TO SOMA-LADOS-01-03
+           MOVE FUNCTION SUM(LADO-02 LADO-03) TO SOMA-LADOS-02-03
+           IF SOMA-LADOS-01-02 IS GREATER THAN LADO-03 OR
+               SOMA-LADOS-01-03 IS GREATER THAN LADO-02 OR
+               SOMA-LADOS-02-03 IS GREATER THAN LADO-01
+               PERFORM CLASSIFICA-LOTE-TRIANGULO
+           ELSE
+               MOVE SPACES TO LOTE-SAI-REC
+               STRING LADO-01 "," LADO-02 "," LADO-03
+                   ",TRIANGULO INVALIDO" DELIMITED SIZE
+                   INTO LOTE-SAI-REC
+               WRITE LOTE-SAI-REC
+           END-IF.
+
+       CLASSIFICA-LOTE-TRIANGULO.
+           IF LADO-01 IS EQUAL TO LADO-02 OR LADO-01 IS EQUAL TO LADO-03
+               OR LADO-02 IS EQUAL TO LADO-03
+               MOVE SPACES TO LOTE-SAI-REC
+               STRING LADO-01 "," LADO-02 "," LADO-03
+                   ",NAO RETANGULO" DELIMITED SIZE
+                   INTO LOTE-SAI-REC
+               WRITE LOTE-SAI-REC
+           ELSE
+               PERFORM DETERMINA-HIPOTENUSA
+               MULTIPLY HIPOTENUSA BY HIPOTENUSA
+               GIVING QUADRADO-HIPOTENUSA
+               MULTIPLY CATETO-ADJACENTE BY CATETO-ADJACENTE
+               GIVING QUADRADO-CATETO-ADJ
+               MULTIPLY CATETO-OPOSTO BY CATETO-OPOSTO
+               GIVING QUADRADO-CATETO-OPO
+               ADD QUADRADO-CATETO-ADJ QUADRADO-CATETO-OPO
+               GIVING SOMA-QUAD-CATETOS
+               IF SOMA-QUAD-CATETOS IS EQUAL TO QUADRADO-HIPOTENUSA
+                   DIVIDE CATETO-OPOSTO BY HIPOTENUSA GIVING SENO
+                   DIVIDE CATETO-ADJACENTE BY HIPOTENUSA GIVING COSENO
+                   DIVIDE CATETO-OPOSTO BY CATETO-ADJACENTE
+                       GIVING TANGENTE
+                   MOVE SPACES TO LOTE-SAI-REC
+                   STRING LADO-01 "," LADO-02 "," LADO-03
+                       ",RETANGULO,SENO=" SENO
+                       ",COSENO=" COSENO ",TANGENTE=" TANGENTE
+                       DELIMITED SIZE INTO LOTE-SAI-REC
+                   WRITE LOTE-SAI-REC
+               ELSE
+                   MOVE SPACES TO LOTE-SAI-REC
+                   STRING LADO-01 "," LADO-02 "," LADO-03
+                       ",NAO RETANGULO" DELIMITED SIZE
+                       INTO LOTE-SAI-REC
+                   WRITE LOTE-SAI-REC
+               END-IF
+           END-IF.
+
+       PERGUNTA-ENCERRAR.
+           DISPLAY "Deseja digitar novos dados? (S/N)"
+           ACCEPT CONTINUA
+           EVALUATE
+           CONTINUA
+           WHEN "S"
+               MOVE 0 TO CONT-TENTATIVAS-ENC
+               PERFORM SELECIONA-ENTRADA
+           WHEN "s"
+               MOVE 0 TO CONT-TENTATIVAS-ENC
+               PERFORM SELECIONA-ENTRADA
+           WHEN "N"
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Programa encerrado."
+               DISPLAY "-----------------------------------------------"
+           WHEN "n"
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Programa encerrado."
+               DISPLAY "-----------------------------------------------"
+           WHEN OTHER
+               ADD 1 TO CONT-TENTATIVAS-ENC
+               IF CONT-TENTATIVAS-ENC >= MAX-TENTATIVAS-ENC
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Numero maximo de tentativas excedido."
+                   DISPLAY "Programa abortado."
+                   DISPLAY "-------------------------------------------"
+               ELSE
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Opcao invalida!"
+                   DISPLAY "-------------------------------------------"
+                   PERFORM PERGUNTA-ENCERRAR
+               END-IF
+       GOBACK.
+       END PROGRAM EXERCICIO11.
