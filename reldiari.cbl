@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Author: NOEMI RIBEIRO
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDIARI.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 09/08/2026.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026  New program. Consolidated end-of-day report joining
+      *             the CATMSTR course catalog to PROGR06's MATRICULAS
+      *             grade file, so the department gets one printout of
+      *             APROVADO/EM RECUPERACAO/REPROVADO counts per
+      *             discipline for the day instead of cross-referencing
+      *             two separate printouts by hand. Filters MATRICULAS
+      *             to MAT-DATA-LANCAMENTO = today's date, since the
+      *             file accumulates entries across every run of
+      *             PROGR06, not just today's.
+      * 09/08/2026  CARREGA-CATALOGO now checks WRK-STATUS-CATALOGO and
+      *             aborts with a clear message if CATMSTR has not been
+      *             built yet. APURA-MATRICULAS-DO-DIA now checks
+      *             WRK-STATUS-MATRICULAS and, on a fresh install where
+      *             MATRICULAS does not exist yet, skips straight to a
+      *             zero-count report instead of reading an unopened
+      *             file.
+      * 09/08/2026  LE-DISCIPLINA now guards QTD-DISCIPLINAS against
+      *             the 50-entry DISCIPLINA-TAB limit before growing it,
+      *             instead of indexing past the table on a 51st record.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOGO-DISCIPLINAS ASSIGN TO "CATMSTR"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CAT-CODIGO
+               FILE STATUS IS WRK-STATUS-CATALOGO.
+
+           SELECT ARQ-MATRICULAS ASSIGN TO "MATRICULAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MATRICULAS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELDIARIO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  CATALOGO-DISCIPLINAS.
+           COPY CATDISC.
+
+       FD  ARQ-MATRICULAS.
+           COPY MATRIC01.
+
+       FD  ARQ-RELATORIO.
+       01  RELATORIO-REC           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-STATUS-CATALOGO     PIC X(02).
+       01 WRK-STATUS-MATRICULAS   PIC X(02).
+       01 WRK-DATA-HOJE           PIC 9(08).
+
+       01 FIM-CATALOGO            PIC X(01) VALUE "N".
+           88 NAO-HA-MAIS-DISCIPLINAS VALUE "S".
+       01 WRK-FIM-MATRICULAS      PIC X(01) VALUE "N".
+           88 NAO-HA-MAIS-MATRICULAS VALUE "S".
+
+       01 DISCIPLINAS-ADS.
+           03 DISCIPLINA-TAB OCCURS 50 TIMES.
+               05 NOME-DISCIPLINA      PIC X(035).
+               05 CONT-APROVADO-DISC   PIC 9(04) VALUE 0.
+               05 CONT-RECUP-DISC      PIC 9(04) VALUE 0.
+               05 CONT-REPROVADO-DISC  PIC 9(04) VALUE 0.
+
+       01 CONTADOR         PIC 9(2) VALUE 1.
+       01 QTD-DISCIPLINAS  PIC 9(2) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       INICIO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "RELDIARI - RESUMO DIARIO DE RESULTADOS POR"
+           DISPLAY "DISCIPLINA"
+           DISPLAY "-----------------------------------------------"
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           PERFORM CARREGA-CATALOGO
+           PERFORM APURA-MATRICULAS-DO-DIA
+           PERFORM GRAVA-RELATORIO
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Relatorio gerado em RELDIARIO."
+           DISPLAY "-----------------------------------------------"
+       GOBACK.
+
+       CARREGA-CATALOGO.
+           OPEN INPUT CATALOGO-DISCIPLINAS
+           IF WRK-STATUS-CATALOGO NOT = "00"
+               DISPLAY "ERRO AO ABRIR O CATALOGO DE DISCIPLINAS "
+                   "(CATMSTR). STATUS: " WRK-STATUS-CATALOGO
+               DISPLAY "EXECUTE O CATALOAD PARA CONSTRUIR O CATALOGO."
+               GOBACK
+           END-IF
+           PERFORM LE-DISCIPLINA UNTIL NAO-HA-MAIS-DISCIPLINAS
+           CLOSE CATALOGO-DISCIPLINAS.
+
+       LE-DISCIPLINA.
+           READ CATALOGO-DISCIPLINAS
+               AT END
+                   SET NAO-HA-MAIS-DISCIPLINAS TO TRUE
+               NOT AT END
+                   IF QTD-DISCIPLINAS < 50
+                       ADD 1 TO QTD-DISCIPLINAS
+                       MOVE CAT-NOME TO NOME-DISCIPLINA(QTD-DISCIPLINAS)
+                   ELSE
+                       DISPLAY "CATALOGO EXCEDE 50 DISCIPLINAS. "
+                           "DEMAIS REGISTROS IGNORADOS."
+                   END-IF
+           END-READ.
+
+       APURA-MATRICULAS-DO-DIA.
+           OPEN INPUT ARQ-MATRICULAS
+           IF WRK-STATUS-MATRICULAS = "35"
+               DISPLAY "MATRICULAS AINDA NAO EXISTE. RELATORIO SERA "
+                   "GERADO COM CONTADORES ZERADOS."
+           ELSE
+               IF WRK-STATUS-MATRICULAS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR MATRICULAS. STATUS: "
+                       WRK-STATUS-MATRICULAS
+                   GOBACK
+               END-IF
+               PERFORM LE-MATRICULA UNTIL NAO-HA-MAIS-MATRICULAS
+               CLOSE ARQ-MATRICULAS
+           END-IF.
+
+       LE-MATRICULA.
+           READ ARQ-MATRICULAS
+               AT END
+                   SET NAO-HA-MAIS-MATRICULAS TO TRUE
+               NOT AT END
+                   IF MAT-DATA-LANCAMENTO = WRK-DATA-HOJE
+                       PERFORM ACUMULA-RESULTADO-DISCIPLINA
+                   END-IF
+           END-READ.
+
+       ACUMULA-RESULTADO-DISCIPLINA.
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-DISCIPLINAS
+               IF NOME-DISCIPLINA(CONTADOR) = MAT-MATERIA
+                   EVALUATE MAT-SITUACAO
+                       WHEN "APROVADO"
+                           ADD 1 TO CONT-APROVADO-DISC(CONTADOR)
+                       WHEN "EM RECUPERACAO"
+                           ADD 1 TO CONT-RECUP-DISC(CONTADOR)
+                       WHEN "REPROVADO"
+                           ADD 1 TO CONT-REPROVADO-DISC(CONTADOR)
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+       GRAVA-RELATORIO.
+           OPEN OUTPUT ARQ-RELATORIO
+           MOVE SPACES TO RELATORIO-REC
+           STRING "RESUMO DIARIO DE RESULTADOS - " DELIMITED SIZE
+               WRK-DATA-HOJE DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "DISCIPLINA                           APROVADO"
+               DELIMITED SIZE
+               "  RECUP.  REPROVADO" DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           PERFORM GRAVA-LINHA-DISCIPLINA
+               VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-DISCIPLINAS
+           CLOSE ARQ-RELATORIO.
+
+       GRAVA-LINHA-DISCIPLINA.
+           MOVE SPACES TO RELATORIO-REC
+           STRING NOME-DISCIPLINA(CONTADOR) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               CONT-APROVADO-DISC(CONTADOR) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               CONT-RECUP-DISC(CONTADOR) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               CONT-REPROVADO-DISC(CONTADOR) DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC.
+       END PROGRAM RELDIARI.
