@@ -8,6 +8,9 @@
        PROGRAM-ID. PROGR05.
       *AUTHOR. NOEMI RIBEIRO.
       *DATE-WRITTEN. 26/04/2025.
+      *MODIFIED. 09/08/2026. MOVED THE NAME/DISCIPLINE/GRADE ENTRY AND
+      *          VALIDATION INTO THE SHARED SOLICNOT SUBPROGRAM, ALSO
+      *          CALLED BY EXERCICIO06A AND EXERCICIO06B.
       ******************************************************************
        ENVIRONMENT DIVISION.
       ******************************************************************
@@ -26,28 +29,8 @@
            GOBACK.
 
        SOLICITA-INFORMACOES.
-           MOVE SPACES TO WRK-NOME, WRK-MATERIA
-           INITIALIZE WRK-NOTA
-
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
-           ACCEPT WRK-NOME
-
-           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
-           ACCEPT WRK-MATERIA
-
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-           ACCEPT WRK-NOTA
-
-       EVALUATE WRK-NOTA
-           WHEN 0 THRU 4
-               MOVE 'REPROVADO' TO WRK-SITUACAO
-           WHEN 5 THRU 6
-               MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
-           WHEN 7 THRU 10
-               MOVE 'APROVADO' TO WRK-SITUACAO
-           WHEN OTHER
-               MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
-       END-EVALUATE
+           CALL 'SOLICNOT' USING WRK-NOME, WRK-MATERIA, WRK-NOTA,
+               WRK-SITUACAO
            DISPLAY 'OLA ' WRK-NOME
                'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
                'E SUA NOTA FOI: ' WRK-NOTA
