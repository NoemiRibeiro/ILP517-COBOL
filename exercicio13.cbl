@@ -1,144 +1,637 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      ******************************************************************
-       PROGRAM-ID. EXERCICIO13.
-      *AUTHOR. NOEMI RIBEIRO.
-      *DATE-WRITTEN. 23/05/2025.
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-      ******************************************************************
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       DATA DIVISION.
-      ******************************************************************
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 CONTINUA             PIC X(1).
-
-       01 TRIANGULO.
-           03 LADO-01                  PIC 9(2).
-           03 LADO-02                  PIC 9(2).
-           03 LADO-03                  PIC 9(2).
-           03 SOMA-LADOS-01-02         PIC 9(2).
-           03 SOMA-LADOS-01-03         PIC 9(2).
-           03 SOMA-LADOS-02-03         PIC 9(2).
-           03 PERIMETRO-TRIANGULO      PIC 9(2)V9(2).
-           03 SEMIPERIMETRO-TRIANGULO  PIC 9(2)V9(2).
-           03 AREA-TRIANGULO           PIC 9(2).
-
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-       INICIO.
-           DISPLAY "-------------------------------------------"
-           DISPLAY "CLASSIFICADOR DE TRIANGULOS"
-           DISPLAY "-------------------------------------------"
-           PERFORM RECEBE-TRIANGULO
-       STOP RUN.
-
-       RECEBE-TRIANGULO.
-           DISPLAY "-------------------------------------------"
-           DISPLAY "Informe as medidas dos lados do triangulo."
-           DISPLAY "-------------------------------------------"
-           DISPLAY "Primeiro lado: "
-           ACCEPT LADO-01
-           DISPLAY "Segundo lado: "
-           ACCEPT LADO-02
-           DISPLAY "Terceiro lado: "
-           ACCEPT LADO-03
-           MOVE FUNCTION SUM(LADO-01 LADO-02) TO SOMA-LADOS-01-02
-           MOVE FUNCTION SUM(LADO-01 LADO-03) TO SOMA-LADOS-01-03
-           MOVE FUNCTION SUM(LADO-02 LADO-03) TO SOMA-LADOS-02-03
-           PERFORM VALIDA-TRIANGULO.
-       STOP RUN.
-
-       VALIDA-TRIANGULO.
-           IF SOMA-LADOS-01-02 IS GREATER THAN LADO-03 OR
-               SOMA-LADOS-01-03 IS GREATER THAN LADO-02 OR
-               SOMA-LADOS-02-03 IS GREATER THAN LADO-01
-               PERFORM CLASSIFICA-TRIANGULO
-           ELSE
-               DISPLAY "-------------------------------------------"
-               DISPLAY "Triangulo invalido. Digite novos valores."
-               DISPLAY "-------------------------------------------"
-               PERFORM RECEBE-TRIANGULO
-           END-IF
-       STOP RUN.
-
-       CLASSIFICA-TRIANGULO.
-           IF LADO-01 = LADO-02 AND LADO-02 = LADO-03
-               DISPLAY "-------------------------------------------"
-               DISPLAY "O triangulo e equilatero"
-               DISPLAY "-------------------------------------------"
-           ELSE
-               IF LADO-01 = LADO-02 OR LADO-01 = LADO-03
-                   OR LADO-02 = LADO-03
-                   DISPLAY "-------------------------------------------"
-                   DISPLAY "O triangulo e isosceles"
-                   DISPLAY "-------------------------------------------"
-               ELSE
-                   DISPLAY "-------------------------------------------"
-                   DISPLAY "O triangulo e escaleno"
-                   DISPLAY "-------------------------------------------"
-               END-IF
-           END-IF
-           PERFORM CALCULOS-TRIANGULO
-       STOP RUN.
-
-       CALCULOS-TRIANGULO.
-           MOVE FUNCTION SUM (LADO-01 LADO-02 LADO-03)
-               TO PERIMETRO-TRIANGULO
-           COMPUTE SEMIPERIMETRO-TRIANGULO = PERIMETRO-TRIANGULO / 2
-           COMPUTE AREA-TRIANGULO =
-               FUNCTION SQRT(SEMIPERIMETRO-TRIANGULO *
-                  (SEMIPERIMETRO-TRIANGULO - LADO-01) *
-                  (SEMIPERIMETRO-TRIANGULO - LADO-02) *
-                  (SEMIPERIMETRO-TRIANGULO - LADO-03))
-           DISPLAY "A area do triangulo mede: " AREA-TRIANGULO
-           DISPLAY "-------------------------------------------"
-           DISPLAY "O perimetro do triangulo mede: " PERIMETRO-TRIANGULO
-           DISPLAY "-------------------------------------------"
-           DISPLAY "Os lados do triangulo medem: "
-           DISPLAY LADO-01 " - " LADO-02 " - " LADO-03
-           DISPLAY "-------------------------------------------"
-           PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-
-       PERGUNTA-ENCERRAR.
-           DISPLAY "-------------------------------------------"
-           DISPLAY "Deseja digitar novos dados? (S/N)"
-           DISPLAY "-------------------------------------------"
-           ACCEPT CONTINUA
-           EVALUATE
-           CONTINUA
-           WHEN "S"
-               PERFORM RECEBE-TRIANGULO
-           WHEN "s"
-               PERFORM RECEBE-TRIANGULO
-           WHEN "N"
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Programa encerrado."
-               DISPLAY "-----------------------------------------------"
-           WHEN "n"
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Programa encerrado."
-               DISPLAY "-----------------------------------------------"
-           WHEN OTHER
-               PERFORM ERRO
-               PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-
-       ERRO.
-           DISPLAY "-------------------------------------------"
-           DISPLAY "Opcao invalida. "
-           DISPLAY "-------------------------------------------"
-       STOP RUN.
-       END PROGRAM EXERCICIO13.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. EXERCICIO13.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 23/05/2025.
+      *MODIFIED. 09/08/2026. NAME OFFENDING SIDES ON TRIANGLE-INEQUALITY
+      *          FAILURE.
+      *MODIFIED. 09/08/2026. WIDEN AREA-TRIANGULO WITH AN OVERFLOW
+      *          CHECK, ADD A REJECT LOG FOR INVALID TRIANGLES, A
+      *          BATCH MODE WITH A PAGINATED/DATED REPORT LAYOUT,
+      *          RIGHT-TRIANGLE DETECTION IN THE CLASSIFIER AND A
+      *          CONTROL-BREAK SUMMARY BY TRIANGLE TYPE AT THE END OF
+      *          A BATCH RUN. ALSO FIXED A MISPLACED STOP RUN IN ERRO
+      *          THAT ABORTED THE PROGRAM ON THE FIRST INVALID ANSWER
+      *          TO THE CONTINUE PROMPT.
+      *MODIFIED. 09/08/2026. ADD CHECKPOINT/RESTART LOGIC TO THE BATCH
+      *          MODE SO A JOB THAT DIES PARTWAY THROUGH THE INPUT FILE
+      *          CAN RESUME WITHOUT REPROCESSING RECORDS ALREADY
+      *          WRITTEN TO THE REPORT FILE. THE CLASSIFICATION
+      *          COUNTERS ARE CHECKPOINTED TOO, SO THE END-OF-RUN
+      *          SUMMARY STAYS ACCURATE ACROSS A RESTART.
+      *MODIFIED. 09/08/2026. DROPPED THE HARDCODED COMMA DECIMAL-POINT
+      *          CONVENTION. THIS PROGRAM HAS NO OPERATOR-ENTERED OR
+      *          FILE-DRIVEN DECIMAL FIELD (ALL SIDE MEASURES ARE
+      *          WHOLE-NUMBER PIC 9), SO THE CLAUSE WAS VESTIGIAL HERE.
+      *MODIFIED. 09/08/2026. THE CHECKPOINT RECORD NOW ALSO CARRIES THE
+      *          REPORT'S PAGE AND LINE COUNTERS. ON A RESUMED RUN
+      *          PROCESSA-LOTE RESTORES THEM INSTEAD OF CALLING
+      *          IMPRIME-CABECALHO UNCONDITIONALLY, WHICH USED TO RESET
+      *          THE PAGE NUMBER BACK TO 1 AND STAMP A FRESH HEADER IN
+      *          THE MIDDLE OF THE APPENDED REPORT.
+      *MODIFIED. 09/08/2026. GRAVA-REJEITO NOW STAMPS EACH REJECTED
+      *          RECORD WITH THE FULL FUNCTION CURRENT-DATE (INCLUDING
+      *          TIME OF DAY) INSTEAD OF JUST THE 8-BYTE DATE, SO
+      *          REJECTS WITHIN THE SAME BATCH RUN CAN BE TOLD APART.
+      *          PROCESSA-LOTE NOW CHECKS WRK-STATUS-LOTE-ENT AFTER
+      *          OPENING TRI13LOTEENT: A MISSING FILE IS REPORTED AS
+      *          NOTHING TO PROCESS, ANY OTHER OPEN FAILURE ABORTS WITH
+      *          A MESSAGE, INSTEAD OF READING FROM AN UNOPENED FILE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE-ENTRADA ASSIGN TO "TRI13LOTEENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOTE-ENT.
+           SELECT ARQ-RELATORIO ASSIGN TO "TRI13RELAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-REJEITOS ASSIGN TO "TRI13REJEITOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "TRI13CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  ARQ-LOTE-ENTRADA.
+       01  LOTE-ENT-REC.
+           03 LOTE-LADO-01         PIC 9(2).
+           03 LOTE-LADO-02         PIC 9(2).
+           03 LOTE-LADO-03         PIC 9(2).
+
+       FD  ARQ-RELATORIO.
+       01  RELATORIO-REC           PIC X(100).
+
+       FD  ARQ-REJEITOS.
+       01  REJEITO-REC             PIC X(100).
+
+       FD  ARQ-CHECKPOINT.
+       01  CKPT-REC.
+           03 CKPT-QTD-PROCESSADA  PIC 9(6).
+           03 CKPT-CONT-EQUILATERO PIC 9(5).
+           03 CKPT-CONT-ISOSCELES  PIC 9(5).
+           03 CKPT-CONT-ESCALENO   PIC 9(5).
+           03 CKPT-CONT-RETANGULO  PIC 9(5).
+           03 CKPT-CONT-INVALIDO   PIC 9(5).
+           03 CKPT-CONT-TOTAL-LOTE PIC 9(5).
+           03 CKPT-NUM-PAGINA      PIC 9(3).
+           03 CKPT-LINHAS-PAGINA   PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01 CONTINUA             PIC X(1).
+       01 RECEBE-MODO          PIC X(1).
+
+       01 CONT-TENTATIVAS-ENC  PIC 9(1) VALUE 0.
+       01 CONT-TENT-MODO       PIC 9(1) VALUE 0.
+       01 MAX-TENTATIVAS-ENC   PIC 9(1) VALUE 3.
+
+       01 WRK-STATUS-LOTE-ENT  PIC X(2).
+       01 WRK-FIM-LOTE-TRI     PIC X(1) VALUE "N".
+           88 NAO-HA-MAIS-LOTE-TRI VALUE "S".
+
+       01 WRK-STATUS-CKPT      PIC X(2).
+       01 WRK-CONT-REGS-LOTE   PIC 9(6) VALUE 0.
+       01 WRK-CONT-CKPT        PIC 9(6) VALUE 0.
+       01 CKPT-INTERVALO       PIC 9(3) VALUE 50.
+
+           COPY TRIANGULO.
+
+       01 MEDIDAS-TRIANGULO.
+           03 SOMA-LADOS-01-02         PIC 9(2).
+           03 SOMA-LADOS-01-03         PIC 9(2).
+           03 SOMA-LADOS-02-03         PIC 9(2).
+           03 PERIMETRO-TRIANGULO      PIC 9(3)V9(2).
+           03 SEMIPERIMETRO-TRIANGULO  PIC 9(3)V9(2).
+           03 AREA-TRIANGULO           PIC 9(5)V9(2).
+           03 AREA-TRIANGULO-OK        PIC X(1) VALUE "S".
+               88 AREA-TRIANGULO-VALIDA VALUE "S".
+           03 WRK-TIPO-TRIANGULO       PIC X(10).
+           03 WRK-RETANGULO            PIC X(1) VALUE "N".
+               88 TRIANGULO-RETANGULO VALUE "S".
+
+       01 CLASSIFICACAO-TRIANGULO.
+           03 MAIOR-LADO               PIC 9(2).
+           03 LADO-MEDIO                PIC 9(2).
+           03 MENOR-LADO               PIC 9(2).
+           03 QUADRADO-MAIOR           PIC 9(4).
+           03 SOMA-QUADRADOS-MENORES   PIC 9(4).
+
+       01 CONTROLE-RELATORIO.
+           03 WRK-NUM-PAGINA       PIC 9(3) VALUE 0.
+           03 WRK-LINHAS-PAGINA    PIC 9(2) VALUE 0.
+           03 MAX-LINHAS-PAGINA    PIC 9(2) VALUE 20.
+           03 WRK-DATA-RELATORIO   PIC 9(8).
+           03 FILLER REDEFINES WRK-DATA-RELATORIO.
+               05 WRK-ANO-REL  PIC 9(4).
+               05 WRK-MES-REL  PIC 9(2).
+               05 WRK-DIA-REL  PIC 9(2).
+
+       01 CONTADORES-LOTE.
+           03 CONT-EQUILATERO      PIC 9(5) VALUE 0.
+           03 CONT-ISOSCELES       PIC 9(5) VALUE 0.
+           03 CONT-ESCALENO        PIC 9(5) VALUE 0.
+           03 CONT-RETANGULO       PIC 9(5) VALUE 0.
+           03 CONT-INVALIDO        PIC 9(5) VALUE 0.
+           03 CONT-TOTAL-LOTE      PIC 9(5) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       INICIO.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "CLASSIFICADOR DE TRIANGULOS"
+           DISPLAY "-------------------------------------------"
+           PERFORM SELECIONA-MODO
+       GOBACK.
+
+       SELECIONA-MODO.
+           DISPLAY "Escolha o modo de execucao."
+           DISPLAY "  I - interativo   B - lote (arquivo)"
+           ACCEPT RECEBE-MODO
+           MOVE FUNCTION UPPER-CASE(RECEBE-MODO) TO RECEBE-MODO
+           EVALUATE RECEBE-MODO
+               WHEN "I"
+                   OPEN OUTPUT ARQ-REJEITOS
+                   PERFORM RECEBE-TRIANGULO
+               WHEN "B"
+                   PERFORM PROCESSA-LOTE
+               WHEN OTHER
+                   ADD 1 TO CONT-TENT-MODO
+                   IF CONT-TENT-MODO >= MAX-TENTATIVAS-ENC
+                       DISPLAY "---------------------------------------"
+                       DISPLAY "Numero maximo de tentativas excedido."
+                       DISPLAY "Programa abortado."
+                       DISPLAY "---------------------------------------"
+                   ELSE
+                       DISPLAY "---------------------------------------"
+                       DISPLAY "Opcao invalida!"
+                       DISPLAY "---------------------------------------"
+                       PERFORM SELECIONA-MODO
+                   END-IF
+           END-EVALUATE
+       GOBACK.
+
+       RECEBE-TRIANGULO.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Informe as medidas dos lados do triangulo."
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Primeiro lado: "
+           ACCEPT LADO-01
+           DISPLAY "Segundo lado: "
+           ACCEPT LADO-02
+           DISPLAY "Terceiro lado: "
+           ACCEPT LADO-03
+           MOVE FUNCTION SUM(LADO-01 LADO-02) TO SOMA-LADOS-01-02
+           MOVE FUNCTION SUM(LADO-01 LADO-03) TO SOMA-LADOS-01-03
+           MOVE FUNCTION SUM(LADO-02 LADO-03) TO SOMA-LADOS-02-03
+           PERFORM VALIDA-TRIANGULO.
+       GOBACK.
+
+       VALIDA-TRIANGULO.
+           IF SOMA-LADOS-01-02 IS GREATER THAN LADO-03 OR
+               SOMA-LADOS-01-03 IS GREATER THAN LADO-02 OR
+               SOMA-LADOS-02-03 IS GREATER THAN LADO-01
+               PERFORM CLASSIFICA-TRIANGULO
+           ELSE
+               PERFORM EXIBE-ERRO-TRIANGULO
+               PERFORM GRAVA-REJEITO
+               PERFORM RECEBE-TRIANGULO
+           END-IF
+       GOBACK.
+
+       EXIBE-ERRO-TRIANGULO.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Triangulo invalido. Digite novos valores."
+           IF SOMA-LADOS-01-02 IS NOT GREATER THAN LADO-03
+               DISPLAY "Lado 1 (" LADO-01 ") + Lado 2 (" LADO-02
+                   ") nao supera o Lado 3 (" LADO-03 ")."
+           END-IF
+           IF SOMA-LADOS-01-03 IS NOT GREATER THAN LADO-02
+               DISPLAY "Lado 1 (" LADO-01 ") + Lado 3 (" LADO-03
+                   ") nao supera o Lado 2 (" LADO-02 ")."
+           END-IF
+           IF SOMA-LADOS-02-03 IS NOT GREATER THAN LADO-01
+               DISPLAY "Lado 2 (" LADO-02 ") + Lado 3 (" LADO-03
+                   ") nao supera o Lado 1 (" LADO-01 ")."
+           END-IF
+           DISPLAY "-------------------------------------------".
+
+       GRAVA-REJEITO.
+           MOVE SPACES TO REJEITO-REC
+           STRING FUNCTION CURRENT-DATE DELIMITED SIZE
+               " LADOS=" DELIMITED SIZE
+               LADO-01 DELIMITED SIZE
+               "," DELIMITED SIZE
+               LADO-02 DELIMITED SIZE
+               "," DELIMITED SIZE
+               LADO-03 DELIMITED SIZE
+               " TRIANGULO INVALIDO" DELIMITED SIZE
+               INTO REJEITO-REC
+           END-STRING
+           WRITE REJEITO-REC.
+
+       DETERMINA-LADOS-ORDENADOS.
+           IF LADO-01 >= LADO-02 AND LADO-01 >= LADO-03
+               MOVE LADO-01 TO MAIOR-LADO
+               IF LADO-02 >= LADO-03
+                   MOVE LADO-02 TO LADO-MEDIO
+                   MOVE LADO-03 TO MENOR-LADO
+               ELSE
+                   MOVE LADO-03 TO LADO-MEDIO
+                   MOVE LADO-02 TO MENOR-LADO
+               END-IF
+           ELSE
+               IF LADO-02 >= LADO-01 AND LADO-02 >= LADO-03
+                   MOVE LADO-02 TO MAIOR-LADO
+                   IF LADO-01 >= LADO-03
+                       MOVE LADO-01 TO LADO-MEDIO
+                       MOVE LADO-03 TO MENOR-LADO
+                   ELSE
+                       MOVE LADO-03 TO LADO-MEDIO
+                       MOVE LADO-01 TO MENOR-LADO
+                   END-IF
+               ELSE
+                   MOVE LADO-03 TO MAIOR-LADO
+                   IF LADO-01 >= LADO-02
+                       MOVE LADO-01 TO LADO-MEDIO
+                       MOVE LADO-02 TO MENOR-LADO
+                   ELSE
+                       MOVE LADO-02 TO LADO-MEDIO
+                       MOVE LADO-01 TO MENOR-LADO
+                   END-IF
+               END-IF
+           END-IF.
+
+       VERIFICA-RETANGULO.
+           PERFORM DETERMINA-LADOS-ORDENADOS
+           COMPUTE QUADRADO-MAIOR = MAIOR-LADO * MAIOR-LADO
+           COMPUTE SOMA-QUADRADOS-MENORES =
+               (LADO-MEDIO * LADO-MEDIO) + (MENOR-LADO * MENOR-LADO)
+           IF QUADRADO-MAIOR IS EQUAL TO SOMA-QUADRADOS-MENORES
+               MOVE "S" TO WRK-RETANGULO
+           ELSE
+               MOVE "N" TO WRK-RETANGULO
+           END-IF.
+
+       CLASSIFICA-TRIANGULO.
+           IF LADO-01 = LADO-02 AND LADO-02 = LADO-03
+               MOVE "EQUILATERO" TO WRK-TIPO-TRIANGULO
+               DISPLAY "-------------------------------------------"
+               DISPLAY "O triangulo e equilatero"
+               DISPLAY "-------------------------------------------"
+           ELSE
+               IF LADO-01 = LADO-02 OR LADO-01 = LADO-03
+                   OR LADO-02 = LADO-03
+                   MOVE "ISOSCELES" TO WRK-TIPO-TRIANGULO
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "O triangulo e isosceles"
+                   DISPLAY "-------------------------------------------"
+               ELSE
+                   MOVE "ESCALENO" TO WRK-TIPO-TRIANGULO
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "O triangulo e escaleno"
+                   DISPLAY "-------------------------------------------"
+               END-IF
+           END-IF
+           PERFORM VERIFICA-RETANGULO
+           IF TRIANGULO-RETANGULO
+               DISPLAY "O triangulo e retangulo"
+               DISPLAY "-------------------------------------------"
+           END-IF
+           PERFORM CALCULOS-TRIANGULO
+       GOBACK.
+
+       CALCULA-AREA-TRIANGULO.
+           MOVE FUNCTION SUM (LADO-01 LADO-02 LADO-03)
+               TO PERIMETRO-TRIANGULO
+           COMPUTE SEMIPERIMETRO-TRIANGULO = PERIMETRO-TRIANGULO / 2
+           COMPUTE AREA-TRIANGULO =
+               FUNCTION SQRT(SEMIPERIMETRO-TRIANGULO *
+                  (SEMIPERIMETRO-TRIANGULO - LADO-01) *
+                  (SEMIPERIMETRO-TRIANGULO - LADO-02) *
+                  (SEMIPERIMETRO-TRIANGULO - LADO-03))
+               ON SIZE ERROR
+                   MOVE "N" TO AREA-TRIANGULO-OK
+               NOT ON SIZE ERROR
+                   MOVE "S" TO AREA-TRIANGULO-OK
+           END-COMPUTE.
+
+       CALCULOS-TRIANGULO.
+           PERFORM CALCULA-AREA-TRIANGULO
+           IF AREA-TRIANGULO-VALIDA
+               DISPLAY "A area do triangulo mede: " AREA-TRIANGULO
+           ELSE
+               DISPLAY "A area calculada excede a capacidade do campo."
+           END-IF
+           DISPLAY "-------------------------------------------"
+           DISPLAY "O perimetro do triangulo mede: " PERIMETRO-TRIANGULO
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Os lados do triangulo medem: "
+           DISPLAY LADO-01 " - " LADO-02 " - " LADO-03
+           DISPLAY "-------------------------------------------"
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       PROCESSA-LOTE.
+           PERFORM LE-CHECKPOINT
+           OPEN INPUT ARQ-LOTE-ENTRADA
+           IF WRK-STATUS-LOTE-ENT = "35"
+               DISPLAY "-------------------------------------------"
+               DISPLAY "TRI13LOTEENT NAO ENCONTRADO. NADA A "
+                   "PROCESSAR."
+               DISPLAY "-------------------------------------------"
+           ELSE
+               IF WRK-STATUS-LOTE-ENT NOT = "00"
+                   DISPLAY "ERRO AO ABRIR TRI13LOTEENT. STATUS: "
+                       WRK-STATUS-LOTE-ENT
+               ELSE
+                   IF WRK-CONT-CKPT > 0
+                       DISPLAY "-------------------------------------"
+                       DISPLAY "Checkpoint encontrado. Retomando "
+                           "apos " WRK-CONT-CKPT
+                           " registros ja processados."
+                       DISPLAY "-------------------------------------"
+                       PERFORM PULA-REGISTRO-PROCESSADO
+                           UNTIL WRK-CONT-REGS-LOTE >= WRK-CONT-CKPT
+                               OR NAO-HA-MAIS-LOTE-TRI
+                       OPEN EXTEND ARQ-RELATORIO
+                       OPEN EXTEND ARQ-REJEITOS
+                   ELSE
+                       OPEN OUTPUT ARQ-RELATORIO
+                       OPEN OUTPUT ARQ-REJEITOS
+                       PERFORM IMPRIME-CABECALHO
+                   END-IF
+                   PERFORM LE-LOTE-TRIANGULO UNTIL NAO-HA-MAIS-LOTE-TRI
+                   PERFORM IMPRIME-RESUMO-LOTE
+                   CLOSE ARQ-RELATORIO
+                   CLOSE ARQ-REJEITOS
+                   PERFORM APAGA-CHECKPOINT
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Processamento em lote concluido."
+                   DISPLAY "-------------------------------------------"
+               END-IF
+               CLOSE ARQ-LOTE-ENTRADA
+           END-IF
+       GOBACK.
+
+       PULA-REGISTRO-PROCESSADO.
+           READ ARQ-LOTE-ENTRADA
+               AT END
+                   MOVE "S" TO WRK-FIM-LOTE-TRI
+               NOT AT END
+                   ADD 1 TO WRK-CONT-REGS-LOTE
+           END-READ.
+
+       LE-LOTE-TRIANGULO.
+           READ ARQ-LOTE-ENTRADA
+               AT END
+                   MOVE "S" TO WRK-FIM-LOTE-TRI
+               NOT AT END
+                   ADD 1 TO WRK-CONT-REGS-LOTE
+                   PERFORM CALCULA-LOTE-TRIANGULO
+                   IF FUNCTION MOD(WRK-CONT-REGS-LOTE, CKPT-INTERVALO)
+                           = 0
+                       PERFORM GRAVA-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       LE-CHECKPOINT.
+           MOVE 0 TO WRK-CONT-CKPT
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WRK-STATUS-CKPT = "00"
+               READ ARQ-CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-QTD-PROCESSADA TO WRK-CONT-CKPT
+                       MOVE CKPT-CONT-EQUILATERO TO CONT-EQUILATERO
+                       MOVE CKPT-CONT-ISOSCELES TO CONT-ISOSCELES
+                       MOVE CKPT-CONT-ESCALENO TO CONT-ESCALENO
+                       MOVE CKPT-CONT-RETANGULO TO CONT-RETANGULO
+                       MOVE CKPT-CONT-INVALIDO TO CONT-INVALIDO
+                       MOVE CKPT-CONT-TOTAL-LOTE TO CONT-TOTAL-LOTE
+                       MOVE CKPT-NUM-PAGINA TO WRK-NUM-PAGINA
+                       MOVE CKPT-LINHAS-PAGINA TO WRK-LINHAS-PAGINA
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE WRK-CONT-REGS-LOTE TO CKPT-QTD-PROCESSADA
+           MOVE CONT-EQUILATERO TO CKPT-CONT-EQUILATERO
+           MOVE CONT-ISOSCELES TO CKPT-CONT-ISOSCELES
+           MOVE CONT-ESCALENO TO CKPT-CONT-ESCALENO
+           MOVE CONT-RETANGULO TO CKPT-CONT-RETANGULO
+           MOVE CONT-INVALIDO TO CKPT-CONT-INVALIDO
+           MOVE CONT-TOTAL-LOTE TO CKPT-CONT-TOTAL-LOTE
+           MOVE WRK-NUM-PAGINA TO CKPT-NUM-PAGINA
+           MOVE WRK-LINHAS-PAGINA TO CKPT-LINHAS-PAGINA
+           WRITE CKPT-REC
+           CLOSE ARQ-CHECKPOINT.
+
+       APAGA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE 0 TO CKPT-QTD-PROCESSADA
+           MOVE 0 TO CKPT-CONT-EQUILATERO
+           MOVE 0 TO CKPT-CONT-ISOSCELES
+           MOVE 0 TO CKPT-CONT-ESCALENO
+           MOVE 0 TO CKPT-CONT-RETANGULO
+           MOVE 0 TO CKPT-CONT-INVALIDO
+           MOVE 0 TO CKPT-CONT-TOTAL-LOTE
+           MOVE 0 TO CKPT-NUM-PAGINA
+           MOVE 0 TO CKPT-LINHAS-PAGINA
+           WRITE CKPT-REC
+           CLOSE ARQ-CHECKPOINT.
+
+       CALCULA-LOTE-TRIANGULO.
+           MOVE LOTE-LADO-01 TO LADO-01
+           MOVE LOTE-LADO-02 TO LADO-02
+           MOVE LOTE-LADO-03 TO LADO-03
+           MOVE FUNCTION SUM(LADO-01 LADO-02) TO SOMA-LADOS-01-02
+           MOVE FUNCTION SUM(LADO-01 LADO-03) TO SOMA-LADOS-01-03
+           MOVE FUNCTION SUM(LADO-02 LADO-03) TO SOMA-LADOS-02-03
+           ADD 1 TO CONT-TOTAL-LOTE
+           IF SOMA-LADOS-01-02 IS GREATER THAN LADO-03 OR
+               SOMA-LADOS-01-03 IS GREATER THAN LADO-02 OR
+               SOMA-LADOS-02-03 IS GREATER THAN LADO-01
+               PERFORM CLASSIFICA-LOTE-TRIANGULO
+           ELSE
+               ADD 1 TO CONT-INVALIDO
+               PERFORM GRAVA-REJEITO
+           END-IF.
+
+       CLASSIFICA-LOTE-TRIANGULO.
+           IF LADO-01 = LADO-02 AND LADO-02 = LADO-03
+               MOVE "EQUILATERO" TO WRK-TIPO-TRIANGULO
+               ADD 1 TO CONT-EQUILATERO
+           ELSE
+               IF LADO-01 = LADO-02 OR LADO-01 = LADO-03
+                   OR LADO-02 = LADO-03
+                   MOVE "ISOSCELES" TO WRK-TIPO-TRIANGULO
+                   ADD 1 TO CONT-ISOSCELES
+               ELSE
+                   MOVE "ESCALENO" TO WRK-TIPO-TRIANGULO
+                   ADD 1 TO CONT-ESCALENO
+               END-IF
+           END-IF
+           PERFORM VERIFICA-RETANGULO
+           IF TRIANGULO-RETANGULO
+               ADD 1 TO CONT-RETANGULO
+           END-IF
+           PERFORM CALCULA-AREA-TRIANGULO
+           PERFORM GRAVA-LINHA-RELATORIO.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO WRK-NUM-PAGINA
+           MOVE 0 TO WRK-LINHAS-PAGINA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-RELATORIO
+           MOVE SPACES TO RELATORIO-REC
+           STRING "RELATORIO DE CLASSIFICACAO DE TRIANGULOS"
+               DELIMITED SIZE
+               "   DATA: " DELIMITED SIZE
+               WRK-DIA-REL DELIMITED SIZE
+               "/" DELIMITED SIZE
+               WRK-MES-REL DELIMITED SIZE
+               "/" DELIMITED SIZE
+               WRK-ANO-REL DELIMITED SIZE
+               "   PAGINA: " DELIMITED SIZE
+               WRK-NUM-PAGINA DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "LADO1  LADO2  LADO3  PERIMETRO  AREA  TIPO"
+               DELIMITED SIZE
+               "  RETANGULO" DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC.
+
+       GRAVA-LINHA-RELATORIO.
+           IF WRK-LINHAS-PAGINA >= MAX-LINHAS-PAGINA
+               PERFORM IMPRIME-CABECALHO
+           END-IF
+           MOVE SPACES TO RELATORIO-REC
+           STRING LADO-01 DELIMITED SIZE
+               "  " DELIMITED SIZE
+               LADO-02 DELIMITED SIZE
+               "  " DELIMITED SIZE
+               LADO-03 DELIMITED SIZE
+               "  " DELIMITED SIZE
+               PERIMETRO-TRIANGULO DELIMITED SIZE
+               "  " DELIMITED SIZE
+               AREA-TRIANGULO DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WRK-TIPO-TRIANGULO DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WRK-RETANGULO DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           ADD 1 TO WRK-LINHAS-PAGINA.
+
+       IMPRIME-RESUMO-LOTE.
+           MOVE SPACES TO RELATORIO-REC
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "RESUMO POR TIPO DE TRIANGULO" DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "EQUILATEROS: " DELIMITED SIZE
+               CONT-EQUILATERO DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "ISOSCELES.: " DELIMITED SIZE
+               CONT-ISOSCELES DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "ESCALENOS.: " DELIMITED SIZE
+               CONT-ESCALENO DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "RETANGULOS: " DELIMITED SIZE
+               CONT-RETANGULO DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "INVALIDOS.: " DELIMITED SIZE
+               CONT-INVALIDO DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "TOTAL DE TRIANGULOS LIDOS: " DELIMITED SIZE
+               CONT-TOTAL-LOTE DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Resumo do lote: " CONT-TOTAL-LOTE
+               " triangulos lidos"
+           DISPLAY "  Equilateros: " CONT-EQUILATERO
+           DISPLAY "  Isosceles.: " CONT-ISOSCELES
+           DISPLAY "  Escalenos.: " CONT-ESCALENO
+           DISPLAY "  Retangulos: " CONT-RETANGULO
+           DISPLAY "  Invalidos.: " CONT-INVALIDO
+           DISPLAY "-------------------------------------------".
+
+       PERGUNTA-ENCERRAR.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Deseja digitar novos dados? (S/N)"
+           DISPLAY "-------------------------------------------"
+           ACCEPT CONTINUA
+           EVALUATE
+           CONTINUA
+           WHEN "S"
+               MOVE 0 TO CONT-TENTATIVAS-ENC
+               PERFORM RECEBE-TRIANGULO
+           WHEN "s"
+               MOVE 0 TO CONT-TENTATIVAS-ENC
+               PERFORM RECEBE-TRIANGULO
+           WHEN "N"
+               PERFORM ENCERRA-PROGRAMA
+           WHEN "n"
+               PERFORM ENCERRA-PROGRAMA
+           WHEN OTHER
+               ADD 1 TO CONT-TENTATIVAS-ENC
+               IF CONT-TENTATIVAS-ENC >= MAX-TENTATIVAS-ENC
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Numero maximo de tentativas excedido."
+                   DISPLAY "Programa abortado."
+                   DISPLAY "-------------------------------------------"
+                   CLOSE ARQ-REJEITOS
+               ELSE
+                   PERFORM ERRO
+                   PERFORM PERGUNTA-ENCERRAR
+               END-IF
+       GOBACK.
+
+       ENCERRA-PROGRAMA.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Programa encerrado."
+           DISPLAY "-----------------------------------------------"
+           CLOSE ARQ-REJEITOS.
+
+       ERRO.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Opcao invalida. "
+           DISPLAY "-------------------------------------------".
+       END PROGRAM EXERCICIO13.
