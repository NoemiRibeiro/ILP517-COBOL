@@ -8,6 +8,9 @@
        PROGRAM-ID. PROGR05.
       *AUTHOR. NOEMI RIBEIRO.
       *DATE-WRITTEN. 26/04/2025.
+      *MODIFIED. 09/08/2026. MOVED THE NAME/DISCIPLINE/GRADE ENTRY AND
+      *          VALIDATION INTO THE SHARED SOLICNOT SUBPROGRAM, ALSO
+      *          CALLED BY EXERCICIO05 AND EXERCICIO06A.
       ******************************************************************
        ENVIRONMENT DIVISION.
       ******************************************************************
@@ -18,37 +21,20 @@
        77 WRK-NOTA     PIC 9(02).
        77 WRK-SITUACAO PIC X(20).
        77 WRK-ENCERRA PIC X VALUE 'N'.
+       77 WRK-TENTATIVAS-ENC PIC 9(1) VALUE 0.
+       77 WRK-MAX-TENTATIVAS-ENC PIC 9(1) VALUE 3.
+       77 WRK-ABORTADO PIC X VALUE 'N'.
       ******************************************************************
        PROCEDURE DIVISION.
 
        PERFORM SOLICITA-INFORMACOES UNTIL WRK-ENCERRA = 'S' OR
-                   WRK-ENCERRA = 's'
+                   WRK-ENCERRA = 's' OR WRK-ABORTADO = 'S'
            DISPLAY 'PROGRAMA ENCERRADO. ATE LOGO!'
            STOP RUN.
 
        SOLICITA-INFORMACOES.
-           MOVE SPACES TO WRK-NOME, WRK-MATERIA
-           INITIALIZE WRK-NOTA
-
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
-           ACCEPT WRK-NOME
-
-           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
-           ACCEPT WRK-MATERIA
-
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-           ACCEPT WRK-NOTA
-
-       EVALUATE WRK-NOTA
-           WHEN 0 THRU 4
-               MOVE 'REPROVADO' TO WRK-SITUACAO
-           WHEN 5 THRU 6
-               MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
-           WHEN 7 THRU 10
-               MOVE 'APROVADO' TO WRK-SITUACAO
-           WHEN OTHER
-               MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
-       END-EVALUATE
+           CALL 'SOLICNOT' USING WRK-NOME, WRK-MATERIA, WRK-NOTA,
+               WRK-SITUACAO
 
            DISPLAY 'OLA ' WRK-NOME
            DISPLAY 'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
@@ -57,7 +43,23 @@
            DISPLAY '---------------------------------------------------'
            DISPLAY 'QUER ENCERRAR A EXECUCAO? (S/N)'
            ACCEPT WRK-ENCERRA
+           PERFORM VALIDA-ENCERRA.
 
-           GOBACK.
-            STOP RUN.
+       VALIDA-ENCERRA.
+           IF WRK-ENCERRA = 'S' OR WRK-ENCERRA = 's' OR
+                   WRK-ENCERRA = 'N' OR WRK-ENCERRA = 'n'
+               MOVE 0 TO WRK-TENTATIVAS-ENC
+           ELSE
+               ADD 1 TO WRK-TENTATIVAS-ENC
+               IF WRK-TENTATIVAS-ENC >= WRK-MAX-TENTATIVAS-ENC
+                   DISPLAY 'NUMERO MAXIMO DE TENTATIVAS EXCEDIDO.'
+                   DISPLAY 'PROGRAMA ABORTADO.'
+                   MOVE 'S' TO WRK-ABORTADO
+               ELSE
+                   DISPLAY 'RESPOSTA INVALIDA. DIGITE S OU N.'
+                   DISPLAY 'QUER ENCERRAR A EXECUCAO? (S/N)'
+                   ACCEPT WRK-ENCERRA
+                   PERFORM VALIDA-ENCERRA
+               END-IF
+           END-IF.
        END PROGRAM PROGR05.
