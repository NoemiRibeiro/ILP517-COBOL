@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author: NOEMI RIBEIRO
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELTEND.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 09/08/2026.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026  New program. Reads the accumulated MATRICULAS grade
+      *             history (now that PROGR06 persists every run instead
+      *             of discarding results on GOBACK) and tallies
+      *             APROVADO/EM RECUPERACAO/REPROVADO counts and pass
+      *             rate by semester, so program review season has a
+      *             trend across runs instead of just the current
+      *             session's summary. Semester is derived from
+      *             MAT-DATA-LANCAMENTO (YYYYMMDD): months 01-06 are
+      *             semester 1, months 07-12 are semester 2.
+      * 09/08/2026  APURA-HISTORICO now checks WRK-STATUS-MATRICULAS
+      *             and, on a fresh install where MATRICULAS does not
+      *             exist yet, produces an empty trend report instead
+      *             of reading an unopened file; any other open failure
+      *             aborts with a clear message.
+      * 09/08/2026  LOCALIZA-SEMESTRE now guards QTD-SEMESTRES against
+      *             the 40-entry SEMESTRE-TAB limit before growing it,
+      *             instead of indexing past the table on a 41st
+      *             semester.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MATRICULAS ASSIGN TO "MATRICULAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MATRICULAS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELTENDE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  ARQ-MATRICULAS.
+           COPY MATRIC01.
+
+       FD  ARQ-RELATORIO.
+       01  RELATORIO-REC           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-STATUS-MATRICULAS   PIC X(02).
+       01 WRK-FIM-MATRICULAS      PIC X(01) VALUE "N".
+           88 NAO-HA-MAIS-MATRICULAS VALUE "S".
+
+       01 WRK-ANO-LANCAMENTO      PIC 9(04).
+       01 WRK-MES-LANCAMENTO      PIC 9(02).
+       01 WRK-SEMESTRE            PIC 9(01).
+
+       01 HISTORICO-SEMESTRES.
+           03 SEMESTRE-TAB OCCURS 40 TIMES.
+               05 SEM-ANO              PIC 9(04).
+               05 SEM-NUMERO           PIC 9(01).
+               05 SEM-CNT-APROVADO     PIC 9(05) VALUE 0.
+               05 SEM-CNT-RECUP        PIC 9(05) VALUE 0.
+               05 SEM-CNT-REPROVADO    PIC 9(05) VALUE 0.
+               05 SEM-CNT-TOTAL        PIC 9(05) VALUE 0.
+
+       01 CONTADOR         PIC 9(2) VALUE 1.
+       01 QTD-SEMESTRES    PIC 9(2) VALUE 0.
+       01 WRK-SEMESTRE-IDX PIC 9(2) VALUE 0.
+
+       01 WRK-TAXA-APROVACAO      PIC 9(3)V99.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       INICIO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "RELTEND - TENDENCIA DE APROVACAO POR SEMESTRE"
+           DISPLAY "-----------------------------------------------"
+           PERFORM APURA-HISTORICO
+           PERFORM GRAVA-RELATORIO
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Relatorio gerado em RELTENDE."
+           DISPLAY "-----------------------------------------------"
+       GOBACK.
+
+       APURA-HISTORICO.
+           OPEN INPUT ARQ-MATRICULAS
+           IF WRK-STATUS-MATRICULAS = "35"
+               DISPLAY "MATRICULAS AINDA NAO EXISTE. RELATORIO DE "
+                   "TENDENCIA SERA GERADO VAZIO."
+           ELSE
+               IF WRK-STATUS-MATRICULAS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR MATRICULAS. STATUS: "
+                       WRK-STATUS-MATRICULAS
+                   GOBACK
+               END-IF
+               PERFORM LE-MATRICULA UNTIL NAO-HA-MAIS-MATRICULAS
+               CLOSE ARQ-MATRICULAS
+           END-IF.
+
+       LE-MATRICULA.
+           READ ARQ-MATRICULAS
+               AT END
+                   SET NAO-HA-MAIS-MATRICULAS TO TRUE
+               NOT AT END
+                   PERFORM DERIVA-SEMESTRE
+                   PERFORM LOCALIZA-SEMESTRE
+                   IF WRK-SEMESTRE-IDX NOT = 0
+                       PERFORM ACUMULA-RESULTADO-SEMESTRE
+                   END-IF
+           END-READ.
+
+       DERIVA-SEMESTRE.
+           MOVE MAT-DATA-LANCAMENTO(1:4) TO WRK-ANO-LANCAMENTO
+           MOVE MAT-DATA-LANCAMENTO(5:2) TO WRK-MES-LANCAMENTO
+           IF WRK-MES-LANCAMENTO <= 06
+               MOVE 1 TO WRK-SEMESTRE
+           ELSE
+               MOVE 2 TO WRK-SEMESTRE
+           END-IF.
+
+       LOCALIZA-SEMESTRE.
+           MOVE 0 TO WRK-SEMESTRE-IDX
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-SEMESTRES
+               IF SEM-ANO(CONTADOR) = WRK-ANO-LANCAMENTO AND
+                       SEM-NUMERO(CONTADOR) = WRK-SEMESTRE
+                   MOVE CONTADOR TO WRK-SEMESTRE-IDX
+               END-IF
+           END-PERFORM
+           IF WRK-SEMESTRE-IDX = 0
+               IF QTD-SEMESTRES < 40
+                   ADD 1 TO QTD-SEMESTRES
+                   MOVE QTD-SEMESTRES TO WRK-SEMESTRE-IDX
+                   MOVE WRK-ANO-LANCAMENTO TO SEM-ANO(WRK-SEMESTRE-IDX)
+                   MOVE WRK-SEMESTRE TO SEM-NUMERO(WRK-SEMESTRE-IDX)
+               ELSE
+                   DISPLAY "HISTORICO EXCEDE 40 SEMESTRES. REGISTRO "
+                       "IGNORADO."
+               END-IF
+           END-IF.
+
+       ACUMULA-RESULTADO-SEMESTRE.
+           EVALUATE MAT-SITUACAO
+               WHEN "APROVADO"
+                   ADD 1 TO SEM-CNT-APROVADO(WRK-SEMESTRE-IDX)
+               WHEN "EM RECUPERACAO"
+                   ADD 1 TO SEM-CNT-RECUP(WRK-SEMESTRE-IDX)
+               WHEN "REPROVADO"
+                   ADD 1 TO SEM-CNT-REPROVADO(WRK-SEMESTRE-IDX)
+           END-EVALUATE
+           ADD 1 TO SEM-CNT-TOTAL(WRK-SEMESTRE-IDX).
+
+       GRAVA-RELATORIO.
+           OPEN OUTPUT ARQ-RELATORIO
+           MOVE SPACES TO RELATORIO-REC
+           STRING "TENDENCIA DE APROVACAO POR SEMESTRE" DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           MOVE SPACES TO RELATORIO-REC
+           STRING "SEMESTRE  APROVADO  RECUP.  REPROVADO  TAXA APROV"
+               DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC
+           PERFORM GRAVA-LINHA-SEMESTRE
+               VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-SEMESTRES
+           CLOSE ARQ-RELATORIO.
+
+       GRAVA-LINHA-SEMESTRE.
+           IF SEM-CNT-TOTAL(CONTADOR) > 0
+               COMPUTE WRK-TAXA-APROVACAO ROUNDED =
+                   SEM-CNT-APROVADO(CONTADOR) /
+                   SEM-CNT-TOTAL(CONTADOR) * 100
+           ELSE
+               MOVE 0 TO WRK-TAXA-APROVACAO
+           END-IF
+           MOVE SPACES TO RELATORIO-REC
+           STRING SEM-ANO(CONTADOR) DELIMITED SIZE
+               "/" DELIMITED SIZE
+               SEM-NUMERO(CONTADOR) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               SEM-CNT-APROVADO(CONTADOR) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               SEM-CNT-RECUP(CONTADOR) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               SEM-CNT-REPROVADO(CONTADOR) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WRK-TAXA-APROVACAO DELIMITED SIZE
+               "%" DELIMITED SIZE
+               INTO RELATORIO-REC
+           END-STRING
+           WRITE RELATORIO-REC.
+       END PROGRAM RELTEND.
