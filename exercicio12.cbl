@@ -1,145 +1,269 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      ******************************************************************
-       PROGRAM-ID. EXERCICIO12.
-      *AUTHOR. NOEMI RIBEIRO.
-      *DATE-WRITTEN. 22/05/2025.
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-      ******************************************************************
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       DATA DIVISION.
-      ******************************************************************
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 CONTINUA         PIC X(1).
-       01 RECEBE-ESCOLHA   PIC X(1).
-       01 ESCOLHA          PIC X(1).
-
-       01 TRIANGULO.
-           03 LADO-01                  PIC 9(2).
-           03 LADO-02                  PIC 9(2).
-           03 LADO-03                  PIC 9(2).
-           03 PERIMETRO-TRIANGULO      PIC 9(2)V9(2).
-           03 SEMIPERIMETRO-TRIANGULO  PIC 9(2)V9(2).
-           03 AREA-TRIANGULO           PIC 9(2).
-
-       01 CIRCULO.
-           03 RAIO             PIC 9(2).
-           03 VALOR-PI         PIC 9(1)V9(5) VALUE 3,14159.
-           03 AREA-CIRCULO     PIC 9(2)V9(2).
-
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-       ESCOLHA-OPERACAO.
-           DISPLAY "Escolha o calculo a ser executado."
-           DISPLAY "-------------------------------------------"
-           DISPLAY " T - area e diametro de triangulo escaleno"
-           DISPLAY " C - area de um circulo"
-           DISPLAY "-------------------------------------------"
-           ACCEPT RECEBE-ESCOLHA
-           MOVE FUNCTION UPPER-CASE(RECEBE-ESCOLHA) TO ESCOLHA
-           EVALUATE
-               ESCOLHA
-               WHEN "T"
-                   PERFORM RECEBE-TRIANGULO
-               WHEN "C"
-                   PERFORM RECEBE-CIRCULO
-               WHEN OTHER
-                   DISPLAY "-------------------------------------------"
-                   DISPLAY "Opcao invalida. "
-                   DISPLAY "-------------------------------------------"
-                   PERFORM ESCOLHA-OPERACAO
-           END-EVALUATE
-       STOP RUN.
-
-       RECEBE-TRIANGULO.
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "Informe as medidas dos lados do triangulo."
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "Primeiro lado: "
-           ACCEPT LADO-01
-           DISPLAY "Segundo lado: "
-           ACCEPT LADO-02
-           DISPLAY "Terceiro lado: "
-           ACCEPT LADO-03
-           PERFORM VALIDA-TRIANGULO.
-       STOP RUN.
-
-       RECEBE-CIRCULO.
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "Informe o raio do circulo."
-           DISPLAY "-----------------------------------------------"
-           ACCEPT RAIO
-           PERFORM CALCULOS-CIRCULO
-       STOP RUN.
-
-       VALIDA-TRIANGULO.
-           IF LADO-01 IS NOT EQUAL TO LADO-02 AND
-               LADO-02 IS NOT EQUAL TO LADO-03 AND
-               LADO-01 IS NOT EQUAL TO LADO-03
-               PERFORM CALCULOS-TRIANGULO
-           ELSE
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "O triangulo nao e escaleno"
-               DISPLAY "-----------------------------------------------"
-       STOP RUN.
-
-       CALCULOS-TRIANGULO.
-           ADD LADO-01 LADO-02 LADO-03 GIVING PERIMETRO-TRIANGULO
-           DIVIDE PERIMETRO-TRIANGULO BY 2
-           GIVING SEMIPERIMETRO-TRIANGULO
-           COMPUTE AREA-TRIANGULO =
-               FUNCTION SQRT(SEMIPERIMETRO-TRIANGULO *
-                  (SEMIPERIMETRO-TRIANGULO - LADO-01) *
-                  (SEMIPERIMETRO-TRIANGULO - LADO-02) *
-                  (SEMIPERIMETRO-TRIANGULO - LADO-03))
-           DISPLAY "-------------------------------------------"
-           DISPLAY "A area do triangulo escaleno e: " AREA-TRIANGULO
-           DISPLAY "O perimetro do triangulo e: " PERIMETRO-TRIANGULO
-           DISPLAY "-------------------------------------------"
-           PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-
-       CALCULOS-CIRCULO.
-           COMPUTE AREA-CIRCULO = VALOR-PI * RAIO * RAIO
-           DISPLAY "-------------------------------------------"
-           DISPLAY "A area do circulo e: " AREA-CIRCULO
-           DISPLAY "-------------------------------------------"
-           PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-
-       PERGUNTA-ENCERRAR.
-           DISPLAY "Deseja digitar novos dados? (S/N)"
-           ACCEPT CONTINUA
-           EVALUATE
-           CONTINUA
-           WHEN "S"
-               PERFORM ESCOLHA-OPERACAO
-           WHEN "s"
-               PERFORM ESCOLHA-OPERACAO
-           WHEN "N"
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Programa encerrado."
-               DISPLAY "-----------------------------------------------"
-           WHEN "n"
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Programa encerrado."
-               DISPLAY "-----------------------------------------------"
-           WHEN OTHER
-               DISPLAY "-----------------------------------------------"
-               DISPLAY "Opcao invalida!"
-               DISPLAY "-----------------------------------------------"
-               PERFORM PERGUNTA-ENCERRAR
-       STOP RUN.
-       END PROGRAM EXERCICIO12.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. EXERCICIO12.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 22/05/2025.
+      *MODIFIED. 09/08/2026. ADD CIRCLE DIAMETER/CIRCUMFERENCE, WIDER
+      *          TRIANGLE AREA WITH OVERFLOW CHECK, SELECTABLE UNITS
+      *          OF MEASURE AND A MATERIALS/COST ESTIMATE STEP.
+      *MODIFIED. 09/08/2026. REPLACE THE HARDCODED COMMA DECIMAL-POINT
+      *          CONVENTION WITH A RUNTIME PROMPT, SO THE COST-PER-UNIT
+      *          ENTRY CAN ACCEPT EITHER COMMA- OR PERIOD-DECIMAL INPUT
+      *          INSTEAD OF ASSUMING BRAZILIAN-LOCALE FORMATTING.
+      *MODIFIED. 09/08/2026. ESTIMA-CUSTO NOW GUARDS THE COST COMPUTE
+      *          WITH ON SIZE ERROR, THE SAME WAY CALCULOS-TRIANGULO
+      *          GUARDS THE AREA COMPUTE, INSTEAD OF SILENTLY
+      *          TRUNCATING CUSTO-TOTAL-ESTIMADO ON A LARGE AREA/COST
+      *          COMBINATION.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01 CONTINUA         PIC X(1).
+       01 RECEBE-ESCOLHA   PIC X(1).
+       01 ESCOLHA          PIC X(1).
+
+       01 CONT-TENTATIVAS-ENC PIC 9(1) VALUE 0.
+       01 MAX-TENTATIVAS-ENC  PIC 9(1) VALUE 3.
+
+           COPY TRIANGULO.
+
+       01 MEDIDAS-TRIANGULO.
+           03 PERIMETRO-TRIANGULO      PIC 9(3)V9(2).
+           03 SEMIPERIMETRO-TRIANGULO  PIC 9(3)V9(2).
+           03 AREA-TRIANGULO           PIC 9(5)V9(2).
+           03 AREA-TRIANGULO-OK        PIC X(1) VALUE "S".
+               88 AREA-TRIANGULO-VALIDA VALUE "S".
+
+       01 CIRCULO.
+           03 RAIO                     PIC 9(2).
+           03 VALOR-PI                 PIC 9(1)V9(5) VALUE 3.14159.
+           03 DIAMETRO-CIRCULO         PIC 9(3).
+           03 AREA-CIRCULO             PIC 9(5)V9(2).
+           03 CIRCUNFERENCIA-CIRCULO   PIC 9(4)V9(2).
+
+       01 UNIDADE-MEDIDA.
+           03 RECEBE-UNIDADE   PIC X(1).
+           03 SIGLA-UNIDADE    PIC X(2) VALUE "CM".
+
+       01 ESTIMATIVA-CUSTO.
+           03 RECEBE-ESTIMA       PIC X(1).
+           03 AREA-PARA-CUSTO     PIC 9(5)V9(2).
+           03 CUSTO-POR-UNIDADE   PIC 9(3)V9(2).
+           03 CUSTO-TOTAL-ESTIMADO PIC 9(7)V9(2).
+           03 CUSTO-TOTAL-OK      PIC X(1) VALUE "S".
+               88 CUSTO-TOTAL-VALIDO VALUE "S".
+
+       01 WRK-CONVENCAO-DECIMAL    PIC X(1).
+           88 CONVENCAO-VIRGULA VALUE "V" "v".
+           88 CONVENCAO-PONTO   VALUE "P" "p".
+       01 WRK-BUFFER-DECIMAL       PIC X(8).
+       01 WRK-VALOR-DECIMAL        PIC 9(4)V9(4).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       ESCOLHA-OPERACAO.
+           DISPLAY "Escolha o calculo a ser executado."
+           DISPLAY "-------------------------------------------"
+           DISPLAY " T - area e diametro de triangulo escaleno"
+           DISPLAY " C - area de um circulo"
+           DISPLAY "-------------------------------------------"
+           ACCEPT RECEBE-ESCOLHA
+           MOVE FUNCTION UPPER-CASE(RECEBE-ESCOLHA) TO ESCOLHA
+           EVALUATE
+               ESCOLHA
+               WHEN "T"
+                   PERFORM RECEBE-TRIANGULO
+               WHEN "C"
+                   PERFORM RECEBE-CIRCULO
+               WHEN OTHER
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Opcao invalida. "
+                   DISPLAY "-------------------------------------------"
+                   PERFORM ESCOLHA-OPERACAO
+           END-EVALUATE
+       GOBACK.
+
+       SELECIONA-UNIDADE.
+           DISPLAY "Em que unidade as medidas serao informadas?"
+           DISPLAY "  C - centimetros   M - metros   P - polegadas"
+           ACCEPT RECEBE-UNIDADE
+           MOVE FUNCTION UPPER-CASE(RECEBE-UNIDADE) TO RECEBE-UNIDADE
+           EVALUATE RECEBE-UNIDADE
+               WHEN "C"
+                   MOVE "CM" TO SIGLA-UNIDADE
+               WHEN "M"
+                   MOVE "M " TO SIGLA-UNIDADE
+               WHEN "P"
+                   MOVE "PO" TO SIGLA-UNIDADE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida. Assumindo centimetros."
+                   MOVE "CM" TO SIGLA-UNIDADE
+           END-EVALUATE.
+
+       RECEBE-TRIANGULO.
+           PERFORM SELECIONA-UNIDADE
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Informe as medidas dos lados do triangulo."
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Primeiro lado: "
+           ACCEPT LADO-01
+           DISPLAY "Segundo lado: "
+           ACCEPT LADO-02
+           DISPLAY "Terceiro lado: "
+           ACCEPT LADO-03
+           PERFORM VALIDA-TRIANGULO.
+       GOBACK.
+
+       RECEBE-CIRCULO.
+           PERFORM SELECIONA-UNIDADE
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Informe o raio do circulo."
+           DISPLAY "-----------------------------------------------"
+           ACCEPT RAIO
+           PERFORM CALCULOS-CIRCULO
+       GOBACK.
+
+       VALIDA-TRIANGULO.
+           IF LADO-01 IS NOT EQUAL TO LADO-02 AND
+               LADO-02 IS NOT EQUAL TO LADO-03 AND
+               LADO-01 IS NOT EQUAL TO LADO-03
+               PERFORM CALCULOS-TRIANGULO
+           ELSE
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "O triangulo nao e escaleno"
+               DISPLAY "-----------------------------------------------"
+       GOBACK.
+
+       CALCULOS-TRIANGULO.
+           ADD LADO-01 LADO-02 LADO-03 GIVING PERIMETRO-TRIANGULO
+           DIVIDE PERIMETRO-TRIANGULO BY 2
+           GIVING SEMIPERIMETRO-TRIANGULO
+           COMPUTE AREA-TRIANGULO =
+               FUNCTION SQRT(SEMIPERIMETRO-TRIANGULO *
+                  (SEMIPERIMETRO-TRIANGULO - LADO-01) *
+                  (SEMIPERIMETRO-TRIANGULO - LADO-02) *
+                  (SEMIPERIMETRO-TRIANGULO - LADO-03))
+               ON SIZE ERROR
+                   MOVE "N" TO AREA-TRIANGULO-OK
+               NOT ON SIZE ERROR
+                   MOVE "S" TO AREA-TRIANGULO-OK
+           END-COMPUTE
+           IF AREA-TRIANGULO-VALIDA
+               DISPLAY "-------------------------------------------"
+               DISPLAY "A area do triangulo escaleno e: " AREA-TRIANGULO
+                   " " SIGLA-UNIDADE "2"
+               DISPLAY "O perimetro do triangulo e: "
+                   PERIMETRO-TRIANGULO " " SIGLA-UNIDADE
+               DISPLAY "-------------------------------------------"
+               MOVE AREA-TRIANGULO TO AREA-PARA-CUSTO
+               PERFORM ESTIMA-CUSTO
+           ELSE
+               DISPLAY "-------------------------------------------"
+               DISPLAY "A area calculada excede a capacidade do campo."
+               DISPLAY "-------------------------------------------"
+           END-IF
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       CALCULOS-CIRCULO.
+           COMPUTE AREA-CIRCULO = VALOR-PI * RAIO * RAIO
+           COMPUTE DIAMETRO-CIRCULO = RAIO * 2
+           COMPUTE CIRCUNFERENCIA-CIRCULO = 2 * VALOR-PI * RAIO
+           DISPLAY "-------------------------------------------"
+           DISPLAY "A area do circulo e: " AREA-CIRCULO
+               " " SIGLA-UNIDADE "2"
+           DISPLAY "O diametro do circulo e: " DIAMETRO-CIRCULO
+               " " SIGLA-UNIDADE
+           DISPLAY "A circunferencia do circulo e: "
+               CIRCUNFERENCIA-CIRCULO " " SIGLA-UNIDADE
+           DISPLAY "-------------------------------------------"
+           MOVE AREA-CIRCULO TO AREA-PARA-CUSTO
+           PERFORM ESTIMA-CUSTO
+           PERFORM PERGUNTA-ENCERRAR
+       GOBACK.
+
+       ESTIMA-CUSTO.
+           DISPLAY "Deseja estimar o custo de material? (S/N)"
+           ACCEPT RECEBE-ESTIMA
+           MOVE FUNCTION UPPER-CASE(RECEBE-ESTIMA) TO RECEBE-ESTIMA
+           IF RECEBE-ESTIMA IS EQUAL TO "S"
+               DISPLAY "Convencao decimal do preco informado?"
+               DISPLAY "  V - virgula (3,50)   P - ponto (3.50)"
+               ACCEPT WRK-CONVENCAO-DECIMAL
+               DISPLAY "Informe o custo por unidade de area: "
+               ACCEPT WRK-BUFFER-DECIMAL
+               PERFORM CONVERTE-ENTRADA-DECIMAL
+               MOVE WRK-VALOR-DECIMAL TO CUSTO-POR-UNIDADE
+               COMPUTE CUSTO-TOTAL-ESTIMADO =
+                   AREA-PARA-CUSTO * CUSTO-POR-UNIDADE
+                   ON SIZE ERROR
+                       MOVE "N" TO CUSTO-TOTAL-OK
+                   NOT ON SIZE ERROR
+                       MOVE "S" TO CUSTO-TOTAL-OK
+               END-COMPUTE
+               IF CUSTO-TOTAL-VALIDO
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Custo estimado do material: "
+                       CUSTO-TOTAL-ESTIMADO
+                   DISPLAY "-------------------------------------------"
+               ELSE
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "O custo calculado excede a capacidade do "
+                       "campo."
+                   DISPLAY "-------------------------------------------"
+               END-IF
+           END-IF.
+
+       CONVERTE-ENTRADA-DECIMAL.
+           IF CONVENCAO-VIRGULA
+               INSPECT WRK-BUFFER-DECIMAL REPLACING ALL "," BY "."
+           END-IF
+           MOVE FUNCTION NUMVAL(WRK-BUFFER-DECIMAL)
+               TO WRK-VALOR-DECIMAL.
+
+       PERGUNTA-ENCERRAR.
+           DISPLAY "Deseja digitar novos dados? (S/N)"
+           ACCEPT CONTINUA
+           EVALUATE
+           CONTINUA
+           WHEN "S"
+               MOVE 0 TO CONT-TENTATIVAS-ENC
+               PERFORM ESCOLHA-OPERACAO
+           WHEN "s"
+               MOVE 0 TO CONT-TENTATIVAS-ENC
+               PERFORM ESCOLHA-OPERACAO
+           WHEN "N"
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Programa encerrado."
+               DISPLAY "-----------------------------------------------"
+           WHEN "n"
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Programa encerrado."
+               DISPLAY "-----------------------------------------------"
+           WHEN OTHER
+               ADD 1 TO CONT-TENTATIVAS-ENC
+               IF CONT-TENTATIVAS-ENC >= MAX-TENTATIVAS-ENC
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Numero maximo de tentativas excedido."
+                   DISPLAY "Programa abortado."
+                   DISPLAY "-------------------------------------------"
+               ELSE
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "Opcao invalida!"
+                   DISPLAY "-------------------------------------------"
+                   PERFORM PERGUNTA-ENCERRAR
+               END-IF
+       GOBACK.
+       END PROGRAM EXERCICIO12.
