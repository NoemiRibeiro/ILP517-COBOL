@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: NOEMI RIBEIRO
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATALOAD.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 09/08/2026.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026  New program. One-time/periodic load utility that
+      *             copies the CATDISC course-catalog extract (a flat
+      *             sequential feed from the registrar) into CATMSTR,
+      *             an indexed course master keyed by CAT-CODIGO, so
+      *             EXERCICIO07 and PROGR06 can read and update a real
+      *             master record instead of reloading a flat extract
+      *             into working storage on every run.
+      * 09/08/2026  INICIO now checks the file status on both opens and
+      *             aborts with a clear message instead of copying from
+      *             (or into) a file that failed to open.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOGO-DISCIPLINAS ASSIGN TO "CATDISC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CATDISC.
+
+           SELECT CATALOGO-MESTRE ASSIGN TO "CATMSTR"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CAT-CODIGO-MESTRE
+               FILE STATUS IS WRK-STATUS-CATMSTR.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  CATALOGO-DISCIPLINAS.
+           COPY CATDISC.
+
+       FD  CATALOGO-MESTRE.
+           COPY CATDISC
+               REPLACING ==CATALOGO-REC== BY ==CATALOGO-MESTRE-REC==
+                         ==CAT-CODIGO==    BY ==CAT-CODIGO-MESTRE==
+                         ==CAT-NOME==      BY ==CAT-NOME-MESTRE==
+                         ==CAT-CREDITOS==  BY ==CAT-CREDITOS-MESTRE==
+                         ==CAT-INSTRUTOR== BY ==CAT-INSTRUTOR-MESTRE==.
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-STATUS-CATDISC   PIC X(02).
+       01 WRK-STATUS-CATMSTR   PIC X(02).
+       01 WRK-QTD-CARREGADA    PIC 9(02) VALUE 0.
+       01 FIM-CATALOGO         PIC X(01) VALUE "N".
+           88 NAO-HA-MAIS-DISCIPLINAS VALUE "S".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       INICIO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "CATALOAD - CARGA DO MESTRE DE DISCIPLINAS"
+           DISPLAY "-----------------------------------------------"
+           OPEN INPUT CATALOGO-DISCIPLINAS
+           IF WRK-STATUS-CATDISC NOT = "00"
+               DISPLAY "ERRO AO ABRIR O EXTRATO CATDISC. STATUS: "
+                   WRK-STATUS-CATDISC
+               GOBACK
+           END-IF
+           OPEN OUTPUT CATALOGO-MESTRE
+           IF WRK-STATUS-CATMSTR NOT = "00"
+               DISPLAY "ERRO AO ABRIR O MESTRE CATMSTR. STATUS: "
+                   WRK-STATUS-CATMSTR
+               CLOSE CATALOGO-DISCIPLINAS
+               GOBACK
+           END-IF
+           PERFORM COPIA-DISCIPLINA UNTIL NAO-HA-MAIS-DISCIPLINAS
+           CLOSE CATALOGO-DISCIPLINAS
+           CLOSE CATALOGO-MESTRE
+           DISPLAY "Registros carregados: " WRK-QTD-CARREGADA
+           DISPLAY "-----------------------------------------------"
+       GOBACK.
+
+       COPIA-DISCIPLINA.
+           READ CATALOGO-DISCIPLINAS
+               AT END
+                   SET NAO-HA-MAIS-DISCIPLINAS TO TRUE
+               NOT AT END
+                   MOVE CAT-CODIGO TO CAT-CODIGO-MESTRE
+                   MOVE CAT-NOME TO CAT-NOME-MESTRE
+                   MOVE CAT-CREDITOS TO CAT-CREDITOS-MESTRE
+                   MOVE CAT-INSTRUTOR TO CAT-INSTRUTOR-MESTRE
+                   WRITE CATALOGO-MESTRE-REC
+                   ADD 1 TO WRK-QTD-CARREGADA
+           END-READ.
+       END PROGRAM CATALOAD.
