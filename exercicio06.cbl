@@ -0,0 +1,523 @@
+      ******************************************************************
+      * Author: NOEMI RIBEIRO
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR06.
+      *AUTHOR. NOEMI RIBEIRO.
+      *DATE-WRITTEN. 09/08/2026.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026  New program, consolidating exercicio05.cbl (PROGR05),
+      *             exercicio06a.cbl (PROGR04) and exercicio06b.cbl
+      *             (PROGR05) into one grade-entry tool. Every entry is
+      *             now written to the MATRICULAS enrollment file
+      *             instead of being discarded on GOBACK.
+      * 09/08/2026  Added student-ID field and catalog cross-reference:
+      *             WRK-MATERIA is now validated against the CATDISC
+      *             course catalog before it is accepted.
+      * 09/08/2026  Added a batch entry mode that reads a whole roster
+      *             of student/subject/grade triples from the LOTENOTAS
+      *             file in one run, alongside the interactive mode.
+      * 09/08/2026  Out-of-range grades no longer get recorded as
+      *             "NOTA INVALIDA" - interactive entry now loops back
+      *             for a new grade, and batch entries out of range
+      *             are skipped and reported instead of written.
+      * 09/08/2026  Added an end-of-run summary of how many students
+      *             were approved, sent to recovery, or failed.
+      * 09/08/2026  Added an audit trail: every record now carries the
+      *             operator ID keyed in at startup and the run date.
+      * 09/08/2026  Grades for the same student are now accumulated
+      *             across the run so a semester GPA can be printed
+      *             alongside the pass/recovery/fail summary.
+      * 09/08/2026  Added an optional CSV export of the MATRICULAS file
+      *             so the registrar's spreadsheet can consume it
+      *             directly instead of retyping the DISPLAY output.
+      * 09/08/2026  Course catalog is now read from CATMSTR, an indexed
+      *             master keyed by CAT-CODIGO (built from the CATDISC
+      *             extract by the new CATALOAD utility), and every
+      *             grade entry now also updates ALUNOS, an indexed
+      *             student master keyed by student ID, so GPA data is
+      *             a real persisted record instead of a working-storage
+      *             table rebuilt from nothing each run.
+      * 09/08/2026  Every REPROVADO outcome is now also written to
+      *             NOTIFREP (name, subject, grade) so the mailer job
+      *             can turn it into an automatic notice instead of the
+      *             registrar finding it by reviewing printouts.
+      * 09/08/2026  A student/subject pair already keyed in during the
+      *             same run is now rejected instead of being written
+      *             to MATRICULAS a second time with a different grade.
+      * 09/08/2026  LE-DISCIPLINA now guards QTD-DISCIPLINAS against the
+      *             50-entry DISCIPLINA-TAB limit, and ACUMULA-BOLETIM
+      *             now guards WRK-QTD-ALUNOS against the 100-entry
+      *             WRK-ALUNO-TAB limit, before growing either table.
+      * 09/08/2026  ARQ-LOTE and ARQ-CSV now carry FILE STATUS clauses
+      *             and PROCESSA-LOTE/EXPORTA-CSV check them after each
+      *             OPEN, instead of reading or writing a file that
+      *             failed to open.
+      * 09/08/2026  Named the entry paragraph INICIO, matching every
+      *             other program in this suite. ESCOLHA-MODO's invalid-
+      *             option retry is now bounded by CONT-TENTATIVAS-MODO/
+      *             MAX-TENTATIVAS-MODO, the same way every other mode
+      *             selector added in this diff already guards against
+      *             an unbounded retry loop on bad input.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MATRICULAS ASSIGN TO "MATRICULAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MATRICULAS.
+
+           SELECT CATALOGO-DISCIPLINAS ASSIGN TO "CATMSTR"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CAT-CODIGO
+               FILE STATUS IS WRK-STATUS-CATALOGO.
+
+           SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-STUDENT-ID
+               FILE STATUS IS WRK-STATUS-ALUNOS.
+
+           SELECT ARQ-LOTE ASSIGN TO "LOTENOTAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOTE.
+
+           SELECT ARQ-CSV ASSIGN TO "NOTASCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CSV.
+
+           SELECT ARQ-NOTIFICA ASSIGN TO "NOTIFREP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-NOTIFICA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MATRICULAS.
+           COPY MATRIC01.
+
+       FD  ARQ-ALUNOS.
+           COPY ALUNMSTR.
+
+       FD  CATALOGO-DISCIPLINAS.
+           COPY CATDISC.
+
+       FD  ARQ-LOTE.
+           COPY LOTEREC.
+
+       FD  ARQ-CSV.
+       01  CSV-LINHA PIC X(150).
+
+       FD  ARQ-NOTIFICA.
+       01  NOTIF-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-MATRICULAS PIC X(02).
+       77 WRK-STATUS-CATALOGO   PIC X(02).
+       77 WRK-STATUS-ALUNOS     PIC X(02).
+       77 WRK-STATUS-NOTIFICA   PIC X(02).
+       77 WRK-STATUS-LOTE       PIC X(02).
+       77 WRK-STATUS-CSV        PIC X(02).
+       77 WRK-OPERADOR PIC X(08).
+       77 WRK-DATA-EXECUCAO PIC 9(08).
+       77 WRK-MODO     PIC X(01).
+       77 WRK-STUDENT-ID PIC X(10).
+       77 WRK-NOME     PIC X(30).
+       77 WRK-MATERIA  PIC X(35).
+       77 WRK-NOTA     PIC 9(02).
+       77 WRK-SITUACAO PIC X(20).
+       77 WRK-CONTINUA PIC X VALUE 'N'.
+
+       01 WRK-MATERIA-OK  PIC X VALUE 'N'.
+           88 MATERIA-VALIDA VALUE 'S'.
+
+       01 WRK-FIM-LOTE    PIC X VALUE 'N'.
+           88 NAO-HA-MAIS-LOTE VALUE 'S'.
+
+       01 WRK-NOTA-OK     PIC X VALUE 'N'.
+           88 NOTA-VALIDA VALUE 'S'.
+
+       01 WRK-EXPORTA-CSV PIC X.
+       01 WRK-FIM-MATRIC  PIC X VALUE 'N'.
+           88 NAO-HA-MAIS-MATRICULAS VALUE 'S'.
+
+       01 WRK-CONTADORES.
+           03 WRK-CNT-APROVADO     PIC 9(05) VALUE 0.
+           03 WRK-CNT-RECUPERACAO  PIC 9(05) VALUE 0.
+           03 WRK-CNT-REPROVADO    PIC 9(05) VALUE 0.
+
+       01 WRK-BOLETINS.
+           03 WRK-QTD-ALUNOS       PIC 9(03) VALUE 0.
+           03 WRK-ALUNO-TAB OCCURS 100 TIMES.
+               05 ALUNO-STUDENT-ID PIC X(10).
+               05 ALUNO-NOME       PIC X(30).
+               05 ALUNO-QTD-NOTAS  PIC 9(02).
+               05 ALUNO-SOMA-NOTAS PIC 9(04).
+       01 WRK-ALUNO-IDX            PIC 9(03).
+       01 WRK-MEDIA-ALUNO          PIC 9(02)V99.
+
+       01 WRK-PARES-LANCADOS.
+           03 WRK-QTD-PARES        PIC 9(03) VALUE 0.
+           03 WRK-PAR-TAB OCCURS 100 TIMES.
+               05 PAR-STUDENT-ID PIC X(10).
+               05 PAR-MATERIA    PIC X(35).
+       01 WRK-PAR-IDX              PIC 9(03).
+       01 WRK-LANCAMENTO-DUPLICADO PIC X VALUE 'N'.
+           88 LANCAMENTO-DUPLICADO VALUE 'S'.
+
+       01 DISCIPLINAS-ADS.
+           03 DISCIPLINA-TAB OCCURS 50 TIMES.
+               05 NOME-DISCIPLINA      PIC X(035).
+               05 CREDITOS-DISCIPLINA  PIC 9(02).
+               05 INSTRUTOR-DISCIPLINA PIC X(030).
+
+       01 CONTADOR         PIC 9(3) VALUE 1.
+       01 QTD-DISCIPLINAS  PIC 9(2) VALUE 0.
+       01 FIM-CATALOGO     PIC X(1) VALUE "N".
+           88 NAO-HA-MAIS-DISCIPLINAS VALUE "S".
+
+       01 CONT-TENTATIVAS-MODO PIC 9(1) VALUE 0.
+       01 MAX-TENTATIVAS-MODO  PIC 9(1) VALUE 3.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       INICIO.
+           ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD
+           DISPLAY 'DIGITE SEU ID DE OPERADOR'
+           ACCEPT WRK-OPERADOR
+           PERFORM CARREGA-CATALOGO
+           OPEN EXTEND ARQ-MATRICULAS
+           IF WRK-STATUS-MATRICULAS = '35'
+               OPEN OUTPUT ARQ-MATRICULAS
+           END-IF
+           OPEN EXTEND ARQ-NOTIFICA
+           IF WRK-STATUS-NOTIFICA = '35'
+               OPEN OUTPUT ARQ-NOTIFICA
+           END-IF
+           PERFORM ABRE-ALUNOS
+           PERFORM ESCOLHA-MODO
+           CLOSE ARQ-MATRICULAS
+           CLOSE ARQ-ALUNOS
+           CLOSE ARQ-NOTIFICA
+           PERFORM EXIBE-RESUMO
+           PERFORM EXPORTA-CSV
+           DISPLAY 'PROGRAMA ENCERRADO. ATE LOGO!'
+           STOP RUN.
+
+       EXPORTA-CSV.
+           DISPLAY 'EXPORTAR OS DADOS PARA CSV? (S/N)'
+           ACCEPT WRK-EXPORTA-CSV
+           IF WRK-EXPORTA-CSV = 'S' OR WRK-EXPORTA-CSV = 's'
+               OPEN INPUT ARQ-MATRICULAS
+               IF WRK-STATUS-MATRICULAS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR MATRICULAS PARA EXPORTACAO. '
+                       'STATUS: ' WRK-STATUS-MATRICULAS
+               ELSE
+                   OPEN OUTPUT ARQ-CSV
+                   IF WRK-STATUS-CSV NOT = '00'
+                       DISPLAY 'ERRO AO ABRIR NOTASCSV. STATUS: '
+                           WRK-STATUS-CSV
+                       CLOSE ARQ-MATRICULAS
+                   ELSE
+                       PERFORM GRAVA-LINHA-CSV
+                           UNTIL NAO-HA-MAIS-MATRICULAS
+                       CLOSE ARQ-MATRICULAS
+                       CLOSE ARQ-CSV
+                       DISPLAY 'ARQUIVO NOTASCSV GERADO COM SUCESSO.'
+                   END-IF
+               END-IF
+           END-IF.
+
+       GRAVA-LINHA-CSV.
+           READ ARQ-MATRICULAS
+               AT END
+                   SET NAO-HA-MAIS-MATRICULAS TO TRUE
+               NOT AT END
+                   MOVE SPACES TO CSV-LINHA
+                   STRING FUNCTION TRIM(MAT-STUDENT-ID) DELIMITED SIZE
+                       "," FUNCTION TRIM(MAT-NOME) DELIMITED SIZE
+                       "," FUNCTION TRIM(MAT-MATERIA) DELIMITED SIZE
+                       "," MAT-NOTA DELIMITED SIZE
+                       "," FUNCTION TRIM(MAT-SITUACAO) DELIMITED SIZE
+                       INTO CSV-LINHA
+                   WRITE CSV-LINHA
+           END-READ.
+
+       EXIBE-RESUMO.
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'RESUMO DA SESSAO'
+           DISPLAY 'APROVADOS......: ' WRK-CNT-APROVADO
+           DISPLAY 'EM RECUPERACAO.: ' WRK-CNT-RECUPERACAO
+           DISPLAY 'REPROVADOS.....: ' WRK-CNT-REPROVADO
+           DISPLAY '---------------------------------------------------'
+           IF WRK-QTD-ALUNOS > 0
+               DISPLAY 'MEDIA (GPA) POR ALUNO NESTA SESSAO'
+               PERFORM EXIBE-MEDIA-ALUNO VARYING CONTADOR
+                   FROM 1 BY 1 UNTIL CONTADOR > WRK-QTD-ALUNOS
+               DISPLAY '----------------------------------------------'
+           END-IF.
+
+       EXIBE-MEDIA-ALUNO.
+           COMPUTE WRK-MEDIA-ALUNO =
+               ALUNO-SOMA-NOTAS(CONTADOR) / ALUNO-QTD-NOTAS(CONTADOR)
+           DISPLAY ALUNO-NOME(CONTADOR) ' - ' WRK-MEDIA-ALUNO.
+
+       CARREGA-CATALOGO.
+           OPEN INPUT CATALOGO-DISCIPLINAS
+           IF WRK-STATUS-CATALOGO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O CATALOGO DE DISCIPLINAS '
+                   '(CATMSTR). STATUS: ' WRK-STATUS-CATALOGO
+               DISPLAY 'EXECUTE O CATALOAD PARA CONSTRUIR O CATALOGO.'
+               STOP RUN
+           END-IF
+           PERFORM LE-DISCIPLINA UNTIL NAO-HA-MAIS-DISCIPLINAS
+           CLOSE CATALOGO-DISCIPLINAS.
+
+       LE-DISCIPLINA.
+           READ CATALOGO-DISCIPLINAS
+               AT END
+                   SET NAO-HA-MAIS-DISCIPLINAS TO TRUE
+               NOT AT END
+                   IF QTD-DISCIPLINAS < 50
+                       ADD 1 TO QTD-DISCIPLINAS
+                       MOVE CAT-NOME TO NOME-DISCIPLINA(QTD-DISCIPLINAS)
+                       MOVE CAT-CREDITOS TO
+                           CREDITOS-DISCIPLINA(QTD-DISCIPLINAS)
+                       MOVE CAT-INSTRUTOR TO
+                           INSTRUTOR-DISCIPLINA(QTD-DISCIPLINAS)
+                   ELSE
+                       DISPLAY 'CATALOGO EXCEDE 50 DISCIPLINAS. '
+                           'DEMAIS REGISTROS IGNORADOS.'
+                   END-IF
+           END-READ.
+
+       ABRE-ALUNOS.
+           OPEN I-O ARQ-ALUNOS
+           IF WRK-STATUS-ALUNOS = '35'
+               OPEN OUTPUT ARQ-ALUNOS
+               CLOSE ARQ-ALUNOS
+               OPEN I-O ARQ-ALUNOS
+           END-IF.
+
+       ESCOLHA-MODO.
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'ENTRADA INTERATIVA (I) OU EM LOTE VIA ARQUIVO (L)?'
+           ACCEPT WRK-MODO
+           EVALUATE FUNCTION UPPER-CASE(WRK-MODO)
+               WHEN 'I'
+                   PERFORM SOLICITA-INFORMACOES UNTIL
+                       WRK-CONTINUA = 'S' OR WRK-CONTINUA = 's'
+               WHEN 'L'
+                   PERFORM PROCESSA-LOTE
+               WHEN OTHER
+                   ADD 1 TO CONT-TENTATIVAS-MODO
+                   IF CONT-TENTATIVAS-MODO >= MAX-TENTATIVAS-MODO
+                       DISPLAY '---------------------------------------'
+                       DISPLAY 'NUMERO MAXIMO DE TENTATIVAS EXCEDIDO.'
+                       DISPLAY 'PROGRAMA ABORTADO.'
+                       DISPLAY '---------------------------------------'
+                   ELSE
+                       DISPLAY 'OPCAO INVALIDA.'
+                       PERFORM ESCOLHA-MODO
+                   END-IF
+           END-EVALUATE.
+
+       SOLICITA-INFORMACOES.
+           MOVE SPACES TO WRK-STUDENT-ID, WRK-NOME, WRK-MATERIA
+           INITIALIZE WRK-NOTA
+           MOVE 'N' TO WRK-MATERIA-OK
+
+           DISPLAY 'DIGITE SEU NUMERO DE MATRICULA'
+           ACCEPT WRK-STUDENT-ID
+
+           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
+           ACCEPT WRK-NOME
+
+           PERFORM ACEITA-MATERIA UNTIL MATERIA-VALIDA
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM ACEITA-NOTA UNTIL NOTA-VALIDA
+
+           PERFORM VERIFICA-DUPLICIDADE
+           IF LANCAMENTO-DUPLICADO
+               DISPLAY 'MATRICULA JA LANCADA NESTA EXECUCAO PARA '
+                   FUNCTION TRIM(WRK-STUDENT-ID) ' / '
+                   FUNCTION TRIM(WRK-MATERIA)
+               DISPLAY 'REGISTRO NAO GRAVADO.'
+           ELSE
+               PERFORM GRAVA-MATRICULA
+               PERFORM REGISTRA-PAR-LANCADO
+           END-IF
+
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'QUER ENCERRAR A EXECUCAO? (S/N)'
+           ACCEPT WRK-CONTINUA.
+
+       ACEITA-MATERIA.
+           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
+           ACCEPT WRK-MATERIA
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-DISCIPLINAS
+               IF NOME-DISCIPLINA(CONTADOR) = WRK-MATERIA
+                   MOVE 'S' TO WRK-MATERIA-OK
+               END-IF
+           END-PERFORM
+           IF NOT MATERIA-VALIDA
+               DISPLAY 'DISCIPLINA NAO ENCONTRADA NO CATALOGO.'
+               DISPLAY 'CONFIRA O NOME E DIGITE NOVAMENTE.'
+           END-IF.
+
+       ACEITA-NOTA.
+           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
+           ACCEPT WRK-NOTA
+           IF WRK-NOTA >= 0 AND WRK-NOTA <= 10
+               MOVE 'S' TO WRK-NOTA-OK
+           ELSE
+               DISPLAY 'NOTA INVALIDA. INFORME UM VALOR DE 0 A 10.'
+           END-IF.
+
+       PROCESSA-LOTE.
+           OPEN INPUT ARQ-LOTE
+           IF WRK-STATUS-LOTE NOT = '00'
+               DISPLAY 'ERRO AO ABRIR LOTENOTAS. STATUS: '
+                   WRK-STATUS-LOTE
+               STOP RUN
+           END-IF
+           PERFORM LE-LOTE UNTIL NAO-HA-MAIS-LOTE
+           CLOSE ARQ-LOTE.
+
+       LE-LOTE.
+           READ ARQ-LOTE
+               AT END
+                   SET NAO-HA-MAIS-LOTE TO TRUE
+               NOT AT END
+                   MOVE LOTE-STUDENT-ID TO WRK-STUDENT-ID
+                   MOVE LOTE-NOME TO WRK-NOME
+                   MOVE LOTE-MATERIA TO WRK-MATERIA
+                   MOVE LOTE-NOTA TO WRK-NOTA
+                   PERFORM VERIFICA-DUPLICIDADE
+                   IF WRK-NOTA < 0 OR WRK-NOTA > 10
+                       DISPLAY 'REGISTRO REJEITADO - NOTA INVALIDA: '
+                           WRK-STUDENT-ID " " WRK-NOME
+                   ELSE
+                       IF LANCAMENTO-DUPLICADO
+                           DISPLAY 'REGISTRO REJEITADO - DUPLICADO: '
+                               WRK-STUDENT-ID " " WRK-MATERIA
+                       ELSE
+                           PERFORM GRAVA-MATRICULA
+                           PERFORM REGISTRA-PAR-LANCADO
+                       END-IF
+                   END-IF
+           END-READ.
+
+       GRAVA-MATRICULA.
+           EVALUATE WRK-NOTA
+               WHEN 0 THRU 4
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
+               WHEN 5 THRU 6
+                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+               WHEN 7 THRU 10
+                   MOVE 'APROVADO' TO WRK-SITUACAO
+           END-EVALUATE
+
+           EVALUATE WRK-SITUACAO
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-CNT-APROVADO
+               WHEN 'EM RECUPERACAO'
+                   ADD 1 TO WRK-CNT-RECUPERACAO
+               WHEN 'REPROVADO'
+                   ADD 1 TO WRK-CNT-REPROVADO
+           END-EVALUATE
+
+           DISPLAY 'OLA ' WRK-NOME
+           DISPLAY 'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
+           DISPLAY 'E SUA NOTA FOI: ' WRK-NOTA
+           DISPLAY 'E SUA SITUACAO FOI: ' WRK-SITUACAO
+
+           MOVE WRK-STUDENT-ID TO MAT-STUDENT-ID
+           MOVE WRK-NOME TO MAT-NOME
+           MOVE WRK-MATERIA TO MAT-MATERIA
+           MOVE WRK-NOTA TO MAT-NOTA
+           MOVE WRK-SITUACAO TO MAT-SITUACAO
+           MOVE WRK-OPERADOR TO MAT-OPERADOR
+           MOVE WRK-DATA-EXECUCAO TO MAT-DATA-LANCAMENTO
+           WRITE MATRICULA-REC
+           IF WRK-SITUACAO = 'REPROVADO'
+               PERFORM GRAVA-NOTIFICACAO
+           END-IF
+           PERFORM ACUMULA-BOLETIM
+           PERFORM ATUALIZA-ALUNO-MESTRE.
+
+       GRAVA-NOTIFICACAO.
+           MOVE SPACES TO NOTIF-LINHA
+           STRING FUNCTION TRIM(WRK-NOME) DELIMITED SIZE
+               "," FUNCTION TRIM(WRK-MATERIA) DELIMITED SIZE
+               "," WRK-NOTA DELIMITED SIZE
+               INTO NOTIF-LINHA
+           END-STRING
+           WRITE NOTIF-LINHA.
+
+       ATUALIZA-ALUNO-MESTRE.
+           MOVE WRK-STUDENT-ID TO MST-STUDENT-ID
+           READ ARQ-ALUNOS
+               INVALID KEY
+                   MOVE WRK-NOME TO MST-NOME
+                   MOVE 1 TO MST-QTD-NOTAS
+                   MOVE WRK-NOTA TO MST-SOMA-NOTAS
+                   WRITE ALUNO-MESTRE-REC
+               NOT INVALID KEY
+                   ADD 1 TO MST-QTD-NOTAS
+                   ADD WRK-NOTA TO MST-SOMA-NOTAS
+                   REWRITE ALUNO-MESTRE-REC
+           END-READ.
+
+       ACUMULA-BOLETIM.
+           MOVE 0 TO WRK-ALUNO-IDX
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > WRK-QTD-ALUNOS
+               IF ALUNO-STUDENT-ID(CONTADOR) = WRK-STUDENT-ID
+                   MOVE CONTADOR TO WRK-ALUNO-IDX
+               END-IF
+           END-PERFORM
+           IF WRK-ALUNO-IDX = 0
+               IF WRK-QTD-ALUNOS < 100
+                   ADD 1 TO WRK-QTD-ALUNOS
+                   MOVE WRK-QTD-ALUNOS TO WRK-ALUNO-IDX
+                   MOVE WRK-STUDENT-ID TO
+                       ALUNO-STUDENT-ID(WRK-ALUNO-IDX)
+                   MOVE WRK-NOME TO ALUNO-NOME(WRK-ALUNO-IDX)
+                   MOVE 0 TO ALUNO-QTD-NOTAS(WRK-ALUNO-IDX)
+                   MOVE 0 TO ALUNO-SOMA-NOTAS(WRK-ALUNO-IDX)
+               ELSE
+                   DISPLAY 'LIMITE DE 100 ALUNOS NO BOLETIM DA SESSAO '
+                       'EXCEDIDO.'
+                   DISPLAY 'MEDIA (GPA) NAO SERA ACUMULADA PARA '
+                       FUNCTION TRIM(WRK-STUDENT-ID)
+               END-IF
+           END-IF
+           IF WRK-ALUNO-IDX NOT = 0
+               ADD 1 TO ALUNO-QTD-NOTAS(WRK-ALUNO-IDX)
+               ADD WRK-NOTA TO ALUNO-SOMA-NOTAS(WRK-ALUNO-IDX)
+           END-IF.
+
+       VERIFICA-DUPLICIDADE.
+           MOVE 'N' TO WRK-LANCAMENTO-DUPLICADO
+           PERFORM VARYING WRK-PAR-IDX FROM 1 BY 1
+               UNTIL WRK-PAR-IDX > WRK-QTD-PARES
+               IF PAR-STUDENT-ID(WRK-PAR-IDX) = WRK-STUDENT-ID
+                   AND PAR-MATERIA(WRK-PAR-IDX) = WRK-MATERIA
+                   MOVE 'S' TO WRK-LANCAMENTO-DUPLICADO
+               END-IF
+           END-PERFORM.
+
+       REGISTRA-PAR-LANCADO.
+           IF WRK-QTD-PARES < 100
+               ADD 1 TO WRK-QTD-PARES
+               MOVE WRK-STUDENT-ID TO PAR-STUDENT-ID(WRK-QTD-PARES)
+               MOVE WRK-MATERIA TO PAR-MATERIA(WRK-QTD-PARES)
+           END-IF.
+       END PROGRAM PROGR06.
