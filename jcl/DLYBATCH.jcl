@@ -0,0 +1,72 @@
+//DLYBATCH JOB (ACCTNO),'ADS NIGHTLY BATCH',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* NIGHTLY JOB STREAM FOR THE ADS COURSE/GRADE/GEOMETRY
+//* EXERCISE SUITE. RUNS IN SEQUENCE, EACH STEP CONDITIONED
+//* ON THE PRIOR STEP'S RETURN CODE:
+//*   STEP005 - REBUILD COURSE CATALOG MASTER   (CATALOAD)
+//*   STEP010 - REFRESH COURSE CATALOG LISTING  (EXERCICIO07)
+//*   STEP020 - GRADE PROCESSING, FILE-DRIVEN    (PROGR06)
+//*   STEP030 - TRIANGLE BATCH - TRIG CALCULATIONS (EXERCICIO11)
+//*   STEP040 - TRIANGLE BATCH - CLASSIFICATION  (EXERCICIO13)
+//*********************************************************
+//*
+//STEP005  EXEC PGM=CATALOAD
+//STEPLIB  DD DSN=PROD.ADS.LOADLIB,DISP=SHR
+//CATDISC  DD DSN=PROD.ADS.CATDISC,DISP=SHR
+//CATMSTR  DD DSN=PROD.ADS.CATMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=EXERCICIO07,COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=PROD.ADS.LOADLIB,DISP=SHR
+//CATMSTR  DD DSN=PROD.ADS.CATMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGR06,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.ADS.LOADLIB,DISP=SHR
+//CATMSTR    DD DSN=PROD.ADS.CATMSTR,DISP=SHR
+//ALUNOS     DD DSN=PROD.ADS.ALUNOS,DISP=SHR
+//MATRICULAS DD DSN=PROD.ADS.MATRICULAS,DISP=SHR
+//LOTENOTAS  DD DSN=PROD.ADS.LOTENOTAS,DISP=SHR
+//NOTIFREP   DD DSN=PROD.ADS.NOTIFREP,DISP=SHR
+//NOTASCSV   DD DSN=PROD.ADS.NOTASCSV(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              LIKE=PROD.ADS.NOTASCSV(0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+OPERNOTURNO
+L
+S
+/*
+//*
+//STEP030  EXEC PGM=EXERCICIO11,COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=PROD.ADS.LOADLIB,DISP=SHR
+//TRILOTEENT DD DSN=PROD.ADS.TRILOTEENT,DISP=SHR
+//TRILOTESAI DD DSN=PROD.ADS.TRILOTESAI(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              LIKE=PROD.ADS.TRILOTESAI(0)
+//TRI11CKPT  DD DSN=PROD.ADS.TRI11CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+2
+/*
+//*
+//STEP040  EXEC PGM=EXERCICIO13,COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=PROD.ADS.LOADLIB,DISP=SHR
+//TRI13LOTEENT  DD DSN=PROD.ADS.TRI13LOTEENT,DISP=SHR
+//TRI13RELAT    DD DSN=PROD.ADS.TRI13RELAT(+1),
+//                 DISP=(NEW,CATLG,DELETE),
+//                 SPACE=(TRK,(10,10)),
+//                 LIKE=PROD.ADS.TRI13RELAT(0)
+//TRI13REJEITOS DD DSN=PROD.ADS.TRI13REJEITOS(+1),
+//                 DISP=(NEW,CATLG,DELETE),
+//                 SPACE=(TRK,(5,5)),
+//                 LIKE=PROD.ADS.TRI13REJEITOS(0)
+//TRI13CKPT     DD DSN=PROD.ADS.TRI13CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+/*
